@@ -27,10 +27,47 @@
        PROGRAM-ID. DB2UPDT.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+           01 AUDIT-LINE                PIC X(132).
+
        WORKING-STORAGE SECTION.
 
+      *> audit trail - runtime-overridable output file that receives
+      *> one before/after image per successful UPDATE
+       01 WS-AUDIT-FILE-NAME       PIC X(100) VALUE 'audit.txt'.
+
+       01 WS-AUD-DATE               PIC 9(8).
+       01 WS-AUD-TIME               PIC 9(8).
+
+       01 WS-AUDIT-RECORD.
+          05 WS-AUD-TS-DATE         PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-AUD-TS-TIME         PIC 9(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 FILLER                 PIC X(6) VALUE "EMPNO=".
+          05 WS-AUD-EMPNO           PIC X(6).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 FILLER                 PIC X(7) VALUE "BEFORE:".
+          05 WS-AUD-BFR-WORKDEPT    PIC X(3).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-AUD-BFR-JOB         PIC X(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-AUD-BFR-SALARY      PIC Z,ZZZ,ZZ9.99.
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 FILLER                 PIC X(6) VALUE "AFTER:".
+          05 WS-AUD-AFT-WORKDEPT    PIC X(3).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-AUD-AFT-JOB         PIC X(8).
+          05 FILLER                 PIC X(1) VALUE SPACE.
+          05 WS-AUD-AFT-SALARY      PIC Z,ZZZ,ZZ9.99.
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -119,23 +156,83 @@
       *SQL0063W  Completed INCLUDE of file "EMPLOYEE.sqb".
 
 
-       
+
       *EXEC SQL END   DECLARE SECTION END-EXEC
-                                               
+
+      *EXEC SQL
+      *DECLARE CURSOR_EMPL_BFR CURSOR FOR
+      *      SELECT  FIRSTNME
+      *             ,LASTNAME
+      *             ,WORKDEPT
+      *             ,PHONENO
+      *             ,JOB
+      *             ,EDLEVEL
+      *             ,SALARY
+      *             ,BONUS
+      *             ,COMM
+      *      FROM EMPLOYEE
+      *      WHERE EMPNO = :EMP-EMPNO
+      * END-EXEC
+
+      *> department-master inquiry record passed to DB2DEPT to validate
+      *> WORKDEPT before the UPDATE is attempted
+       COPY "CPYDEPT.cpy".
+
+      *> before-image of the row being updated, captured just ahead of
+      *> the UPDATE so WRITE-AUDIT-RECORD can show what changed
+       01 WS-BEFORE-EMPLOYEE.
+          05 WS-BFR-FIRSTNME       PIC X(12).
+          05 WS-BFR-LASTNAME       PIC X(15).
+          05 WS-BFR-WORKDEPT       PIC X(3).
+          05 WS-BFR-PHONENO        PIC X(4).
+          05 WS-BFR-JOB            PIC X(8).
+          05 WS-BFR-EDLEVEL        PIC S9(4) COMP-5.
+          05 WS-BFR-SALARY         PIC S9(7)V9(2) COMP-3.
+          05 WS-BFR-BONUS          PIC S9(7)V9(2) COMP-3.
+          05 WS-BFR-COMM           PIC S9(7)V9(2) COMP-3.
+
+       01 WS-EMPNO-FOUND           PIC X(01) VALUE 'N'.
+          88 WS-EMPNO-ON-FILE          VALUE 'Y'.
 
        LINKAGE SECTION.
         COPY "EMPDB2CO.cpy".
 
-       PROCEDURE DIVISION USING CPY-EMPLOYEE.
+        01 WS-COMMIT-SW PIC X.
+           88 WS-COMMIT-NOW VALUE 'Y'.
+
+       PROCEDURE DIVISION USING CPY-EMPLOYEE WS-COMMIT-SW.
 
       *>------------------------------------------------------------------------
        MAIN-DB2UPDT SECTION.
       *>------------------------------------------------------------------------
            DISPLAY "DB2UPDT: INSIDE DB2 UPDATE MODULE"
 
-           IF CPY-EMPLOYEE-ADD
+           IF CPY-EMPLOYEE-UPDATE
+              PERFORM MOVE-TO-EMP-HOST THRU MOVE-TO-EMP-HOST-EXIT
+              PERFORM SELECT-EMPL-BEFORE-IMAGE
+                 THRU SELECT-EMPL-BEFORE-IMAGE-EXIT
+
+      *>       the before-image fetch above reuses EMP-EMPNO and the
+      *>       other EMPLOYEE host fields to receive the current row,
+      *>       so the transaction's new values have to be restored into
+      *>       them before they drive the department check, the audit
+      *>       record, and the UPDATE itself
               PERFORM MOVE-TO-EMP-HOST THRU MOVE-TO-EMP-HOST-EXIT
-              PERFORM UPDATE-EMPL THRU UPDATE-EMPL-EXIT
+
+              IF NOT WS-EMPNO-ON-FILE
+                 DISPLAY "DB2UPDT: EMPNO " EMP-EMPNO " NOT ON FILE"
+                 SET CPY-EMPLOYEE-FAIL TO TRUE
+                 SET CPY-EMP-NOT-FOUND TO TRUE
+              ELSE
+                 PERFORM VALIDATE-WORKDEPT THRU VALIDATE-WORKDEPT-EXIT
+                 IF CPY-EMP-BAD-DEPT
+                    CONTINUE
+                 ELSE
+                    PERFORM WRITE-AUDIT-RECORD
+                       THRU WRITE-AUDIT-RECORD-EXIT
+                    PERFORM UPDATE-EMPL THRU UPDATE-EMPL-EXIT
+                 END-IF
+              END-IF
            END-IF
            DISPLAY "DB2UPDT: EXITING DB2 UPDATE MODULE"
 
@@ -145,6 +242,25 @@
        MAIN-DB2UPDT-EX.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       VALIDATE-WORKDEPT SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-DEPARTMENT
+           SET CPY-DEPT-SELECT TO TRUE
+           MOVE EMP-WORKDEPT TO CPY-DEPTNO
+
+           CALL "DB2DEPT" USING CPY-DEPARTMENT END-CALL
+
+           IF CPY-DEPT-FAIL
+              DISPLAY "DB2UPDT: WORKDEPT " EMP-WORKDEPT
+                 " NOT ON DEPARTMENT MASTER - REJECTED"
+              SET CPY-EMPLOYEE-FAIL TO TRUE
+              SET CPY-EMP-BAD-DEPT TO TRUE
+           END-IF
+          .
+       VALIDATE-WORKDEPT-EXIT.
+          EXIT.
+
       *>------------------------------------------------------------------------
        MOVE-TO-EMP-HOST SECTION.
       *>------------------------------------------------------------------------
@@ -474,7 +590,9 @@
              WHEN 0
                SET CPY-EMPLOYEE-SUCCESS TO TRUE
                SET CPY-EMP-ALL-DONE TO TRUE
-               PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+               IF WS-COMMIT-NOW
+                   PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+               END-IF
 
              WHEN OTHER
                SET CPY-EMPLOYEE-FAIL TO TRUE
@@ -485,6 +603,365 @@
        UPDATE-EMPL-EXIT.
           EXIT.
 
+      *>------------------------------------------------------------------------
+       SELECT-EMPL-BEFORE-IMAGE SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2UPDT: SELECTING CURRENT ROW BEFORE UPDATE"
+
+           MOVE 'N' TO WS-EMPNO-FOUND
+
+           PERFORM OPEN-CURSOR-EMPL-BFR THRU OPEN-CURSOR-EMPL-BFR-EXIT
+           PERFORM FETCH-CURSOR-EMPL-BFR THRU FETCH-CURSOR-EMPL-BFR-EXIT
+           PERFORM CLOSE-CURSOR-EMPL-BFR THRU CLOSE-CURSOR-EMPL-BFR-EXIT
+
+          .
+       SELECT-EMPL-BEFORE-IMAGE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-CURSOR-EMPL-BFR SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2UPDT: CURSOR_EMPL_BFR OPEN"
+
+      *EXEC SQL
+      *OPEN CURSOR_EMPL_BFR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EMPNO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2UPDT: CURSOR_EMPL_BFR OPEN SQLCODE >> " SQLCODE
+
+          .
+       OPEN-CURSOR-EMPL-BFR-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-CURSOR-EMPL-BFR SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2UPDT: FETCHING CURRENT ROW FROM EMPLOYEE TABLE"
+
+      *EXEC SQL
+      *FETCH CURSOR_EMPL_BFR
+      *          INTO :EMP-FIRSTNME
+      *             , :EMP-LASTNAME
+      *             , :EMP-WORKDEPT
+      *             , :EMP-PHONENO
+      *             , :EMP-JOB
+      *             , :EMP-EDLEVEL
+      *             , :EMP-SALARY
+      *             , :EMP-BONUS
+      *             , :EMP-COMM
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 9 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 12 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-FIRSTNME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 15 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-LASTNAME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-WORKDEPT
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-PHONENO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-JOB
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 2 TO SQL-HOST-VAR-LENGTH
+           MOVE 500 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EDLEVEL
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-SALARY
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-BONUS
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 8 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-COMM
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2UPDT: BEFORE-IMAGE FETCH SQLCODE : " SQLCODE
+
+           EVALUATE WS-SQL-STATUS
+             WHEN 0
+               MOVE 'Y' TO WS-EMPNO-FOUND
+               MOVE EMP-FIRSTNME TO WS-BFR-FIRSTNME
+               MOVE EMP-LASTNAME TO WS-BFR-LASTNAME
+               MOVE EMP-WORKDEPT TO WS-BFR-WORKDEPT
+               MOVE EMP-PHONENO  TO WS-BFR-PHONENO
+               MOVE EMP-JOB      TO WS-BFR-JOB
+               MOVE EMP-EDLEVEL  TO WS-BFR-EDLEVEL
+               MOVE EMP-SALARY   TO WS-BFR-SALARY
+               MOVE EMP-BONUS    TO WS-BFR-BONUS
+               MOVE EMP-COMM     TO WS-BFR-COMM
+
+             WHEN OTHER
+               MOVE 'N' TO WS-EMPNO-FOUND
+           END-EVALUATE
+
+          .
+       FETCH-CURSOR-EMPL-BFR-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CURSOR-EMPL-BFR SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2UPDT: CURSOR_EMPL_BFR CLOSE"
+
+      *EXEC SQL
+      *CLOSE CURSOR_EMPL_BFR
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2UPDT: CURSOR_EMPL_BFR CLOSE SQLCODE >> " SQLCODE
+          .
+       CLOSE-CURSOR-EMPL-BFR-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-AUDIT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+           ACCEPT WS-AUDIT-FILE-NAME
+              FROM ENVIRONMENT "DB2UPDT_AUDIT_FILE"
+           IF WS-AUDIT-FILE-NAME = SPACE
+               MOVE 'audit.txt' TO WS-AUDIT-FILE-NAME
+           END-IF
+
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME FROM TIME
+
+           MOVE WS-AUD-DATE          TO WS-AUD-TS-DATE
+           MOVE WS-AUD-TIME          TO WS-AUD-TS-TIME
+           MOVE EMP-EMPNO            TO WS-AUD-EMPNO
+           MOVE WS-BFR-WORKDEPT      TO WS-AUD-BFR-WORKDEPT
+           MOVE WS-BFR-JOB           TO WS-AUD-BFR-JOB
+           MOVE WS-BFR-SALARY        TO WS-AUD-BFR-SALARY
+           MOVE EMP-WORKDEPT         TO WS-AUD-AFT-WORKDEPT
+           MOVE EMP-JOB              TO WS-AUD-AFT-JOB
+           MOVE EMP-SALARY           TO WS-AUD-AFT-SALARY
+
+           OPEN EXTEND AUDIT-FILE
+           MOVE WS-AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-FILE
+
+           DISPLAY "DB2UPDT: AUDIT BEFORE " EMP-EMPNO
+              " DEPT " WS-BFR-WORKDEPT " -> " EMP-WORKDEPT
+              " SALARY " WS-BFR-SALARY " -> " EMP-SALARY
+
+          .
+       WRITE-AUDIT-RECORD-EXIT.
+          EXIT.
+
       *>------------------------------------------------------------------------
        SQL-COMMIT SECTION.
       *>------------------------------------------------------------------------

@@ -0,0 +1,856 @@
+      *>************************************************************************
+      *>  SAMPLE DB2 DEPARTMENT MASTER PROGRAM
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2DEPT.sqb
+      *>
+      *> Purpose:      DB2 DEPARTMENT Master CRUD Module
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Date-Written: 2026.08.08
+      *>
+      *>
+      *>               Implemented features:
+      *>               - DB2 CRUD OPERATIONS
+      *>               - TABLE DEPARTMENT
+      *>               - called directly by EMPLOYEE ADD/UPDATE (DB2INSRT,
+      *>                 DB2UPDT) with CPY-DEPT-SELECT to validate a WORKDEPT
+      *>                 code before it is saved on an EMPLOYEE row.
+      *>               - called directly by the interactive maintenance
+      *>                 program (DB2ONLN) with CPY-DEPT-ADD/-UPDATE/-DELETE
+      *>                 to maintain the DEPARTMENT master itself.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Avinash Kumar
+      *>            - FIRST VERSION.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2DEPT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-LITERAL pic X(258).
+       01  SQL-LITERAL1 pic X(130).
+       01  SQL-LITERAL2 pic X(130).
+       01  SQL-LITERAL3 pic X(130).
+       01  SQL-LITERAL4 pic X(130).
+       01  SQL-LITERAL5 pic X(130).
+       01  SQL-LITERAL6 pic X(130).
+       01  SQL-LITERAL7 pic X(130).
+       01  SQL-LITERAL8 pic X(130).
+       01  SQL-LITERAL9 pic X(130).
+       01  SQL-LITERAL10 pic X(130).
+       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
+       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
+       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
+       01  SQL-IS-STRUCT  pic 9(4) comp-5.
+       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
+       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "DPwdMTDl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "DB2DEPT ".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+
+      *> SQL communication area
+       COPY "sqlca.cpy".
+
+      *> SQL status
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+          88 SQL-STATUS-DUP            VALUE -803.
+
+       01 WS-CSR-STATUS                PIC X(01).
+          88 CSR-NOT-END-OF-DATA  VALUE 'N'.
+          88 CSR-END-OF-DATA      VALUE 'E'.
+
+      *> SQL declare variables
+
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+
+      *EXEC SQL INCLUDE DEPARTMENT END-EXEC
+
+      *SQL0062W  Starting INCLUDE of file "DEPARTMENT.sqb".
+
+       01 DEPARTMENT.
+         05 DEPT-DEPTNO PIC X(3).
+         05 DEPT-DEPTNAME.
+           49 DEPT-DEPTNAME-LEN PIC S9(4) COMP-5.
+           49 DEPT-DEPTNAME-DAT PIC X(36).
+         05 DEPT-MGRNO PIC X(6).
+         05 DEPT-ADMRDEPT PIC X(3).
+         05 DEPT-LOCATION.
+           49 DEPT-LOCATION-LEN PIC S9(4) COMP-5.
+           49 DEPT-LOCATION-DAT PIC X(16).
+
+       01 IND-TAB-DEPARTMENT.
+         05 IND-DEPARTMENT PIC S9(4) COMP-5 OCCURS 5 TIMES.
+
+      *SQL0063W  Completed INCLUDE of file "DEPARTMENT.sqb".
+
+
+      *EXEC SQL END   DECLARE SECTION END-EXEC
+
+
+      *EXEC SQL
+      *DECLARE CURSOR_DEPT CURSOR FOR
+      *      SELECT  DEPTNO
+      *             ,DEPTNAME
+      *             ,MGRNO
+      *             ,ADMRDEPT
+      *             ,LOCATION
+      *      FROM DEPARTMENT
+      *      WHERE DEPTNO = :DEPT-DEPTNO
+      * END-EXEC
+
+
+       LINKAGE SECTION.
+        COPY "CPYDEPT.cpy".
+
+       PROCEDURE DIVISION USING CPY-DEPARTMENT.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: INSIDE DB2 DEPARTMENT MODULE"
+
+           PERFORM MOVE-TO-DEPT-HOST THRU MOVE-TO-DEPT-HOST-EXIT
+
+           EVALUATE TRUE
+             WHEN CPY-DEPT-ADD
+               PERFORM INSERT-DEPT THRU INSERT-DEPT-EXIT
+             WHEN CPY-DEPT-UPDATE
+               PERFORM UPDATE-DEPT THRU UPDATE-DEPT-EXIT
+             WHEN CPY-DEPT-DELETE
+               PERFORM DELETE-DEPT THRU DELETE-DEPT-EXIT
+             WHEN CPY-DEPT-SELECT
+               PERFORM SELECT-DEPT THRU SELECT-DEPT-EXIT
+           END-EVALUATE
+
+           DISPLAY "DB2DEPT: EXITING DB2 DEPARTMENT MODULE"
+
+           GOBACK
+
+          .
+       MAIN-DB2DEPT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       MOVE-TO-DEPT-HOST SECTION.
+      *>------------------------------------------------------------------------
+               INITIALIZE DEPARTMENT
+
+               MOVE CPY-DEPTNO             TO DEPT-DEPTNO
+               MOVE LENGTH OF CPY-DEPTNAME  TO DEPT-DEPTNAME-LEN
+               MOVE CPY-DEPTNAME           TO DEPT-DEPTNAME-DAT
+               MOVE CPY-MGRNO              TO DEPT-MGRNO
+               MOVE CPY-ADMRDEPT           TO DEPT-ADMRDEPT
+               MOVE LENGTH OF CPY-LOCATION  TO DEPT-LOCATION-LEN
+               MOVE CPY-LOCATION           TO DEPT-LOCATION-DAT
+          .
+       MOVE-TO-DEPT-HOST-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       INSERT-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: INSERT INTO DEPARTMENT TABLE"
+
+
+      *EXEC SQL
+      *INSERT INTO DEPARTMENT
+      *            ( DEPTNO
+      *            , DEPTNAME
+      *            , MGRNO
+      *            , ADMRDEPT
+      *            , LOCATION )
+      *     VALUES ( :DEPT-DEPTNO
+      *            , :DEPT-DEPTNAME
+      *            , :DEPT-MGRNO
+      *            , :DEPT-ADMRDEPT
+      *            , :DEPT-LOCATION )
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 5 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 36 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNAME
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-MGRNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-ADMRDEPT
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 16 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-LOCATION
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2DEPT: INSERT SQLCODE : " SQLCODE
+
+           EVALUATE TRUE
+             WHEN SQL-STATUS-OK
+               SET CPY-DEPT-SUCCESS TO TRUE
+               SET CPY-DEPT-ALL-DONE TO TRUE
+               PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+
+             WHEN SQL-STATUS-DUP
+               DISPLAY "DB2DEPT: DUPLICATE DEPTNO - REJECTED"
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-DUPLICATE TO TRUE
+
+             WHEN OTHER
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-ERROR TO TRUE
+           END-EVALUATE
+
+          .
+       INSERT-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       UPDATE-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: UPDATE DEPARTMENT TABLE"
+
+
+      *EXEC SQL
+      *UPDATE DEPARTMENT
+      *            SET DEPTNAME   = :DEPT-DEPTNAME
+      *               ,MGRNO      = :DEPT-MGRNO
+      *               ,ADMRDEPT   = :DEPT-ADMRDEPT
+      *               ,LOCATION   = :DEPT-LOCATION
+      *         WHERE DEPTNO =  :DEPT-DEPTNO
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 5 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 36 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNAME
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-MGRNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-ADMRDEPT
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 16 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-LOCATION
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 2 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2DEPT: UPDATE SQLCODE : " SQLCODE
+
+           EVALUATE TRUE
+             WHEN SQL-STATUS-OK
+               SET CPY-DEPT-SUCCESS TO TRUE
+               SET CPY-DEPT-ALL-DONE TO TRUE
+               PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+
+             WHEN SQL-STATUS-NOT-FOUND
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-NOT-FOUND TO TRUE
+
+             WHEN OTHER
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-ERROR TO TRUE
+           END-EVALUATE
+
+          .
+       UPDATE-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DELETE-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: DELETE FROM DEPARTMENT TABLE"
+
+
+      *EXEC SQL
+      *DELETE FROM DEPARTMENT
+      *         WHERE DEPTNO =  :DEPT-DEPTNO
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 3 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 3 TO SQL-SECTIONUMBER
+           MOVE 24 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2DEPT: DELETE SQLCODE : " SQLCODE
+
+           EVALUATE TRUE
+             WHEN SQL-STATUS-OK
+               SET CPY-DEPT-SUCCESS TO TRUE
+               SET CPY-DEPT-ALL-DONE TO TRUE
+               PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+
+             WHEN SQL-STATUS-NOT-FOUND
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-NOT-FOUND TO TRUE
+
+             WHEN OTHER
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-ERROR TO TRUE
+           END-EVALUATE
+
+          .
+       DELETE-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SELECT-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: SELECT FROM DEPARTMENT TABLE"
+
+           SET CSR-NOT-END-OF-DATA TO TRUE
+
+           PERFORM OPEN-CURSOR-DEPT THRU OPEN-CURSOR-DEPT-EXIT
+           PERFORM FETCH-CURSOR-DEPT THRU FETCH-CURSOR-DEPT-EXIT
+           PERFORM CLOSE-CURSOR-DEPT THRU CLOSE-CURSOR-DEPT-EXIT
+
+          .
+       SELECT-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-CURSOR-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: CURSOR OPEN"
+
+      *EXEC SQL
+      *OPEN CURSOR_DEPT
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2DEPT: CURSOR OPEN SQLCODE >> " SQLCODE
+
+          .
+       OPEN-CURSOR-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-CURSOR-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: FETCHING FROM DEPARTMENT TABLE"
+
+
+      *EXEC SQL
+      *FETCH CURSOR_DEPT
+      *          INTO :DEPT-DEPTNO
+      *             , :DEPT-DEPTNAME
+      *             , :DEPT-MGRNO
+      *             , :DEPT-ADMRDEPT
+      *             , :DEPT-LOCATION
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 4 TO SQL-STMT-ID
+           MOVE 5 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 36 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-DEPTNAME
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-MGRNO
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-ADMRDEPT
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 16 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE DEPT-LOCATION
+            OF
+            DEPARTMENT
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2DEPT: FETCH SQLCODE : " SQLCODE
+
+           EVALUATE TRUE
+             WHEN SQL-STATUS-OK
+               SET CPY-DEPT-SUCCESS TO TRUE
+               SET CPY-DEPT-ALL-DONE TO TRUE
+               MOVE DEPT-DEPTNO       TO CPY-DEPTNO
+               MOVE DEPT-DEPTNAME-DAT TO CPY-DEPTNAME
+               MOVE DEPT-MGRNO        TO CPY-MGRNO
+               MOVE DEPT-ADMRDEPT     TO CPY-ADMRDEPT
+               MOVE DEPT-LOCATION-DAT TO CPY-LOCATION
+               SET CSR-END-OF-DATA TO TRUE
+
+             WHEN SQL-STATUS-NOT-FOUND
+               DISPLAY "DB2DEPT: DEPTNO NOT ON FILE"
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-NOT-FOUND TO TRUE
+               SET CSR-END-OF-DATA TO TRUE
+
+             WHEN OTHER
+               SET CPY-DEPT-FAIL TO TRUE
+               SET CPY-DEPT-ERROR TO TRUE
+               SET CSR-END-OF-DATA TO TRUE
+           END-EVALUATE
+
+          .
+       FETCH-CURSOR-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CURSOR-DEPT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2DEPT: CURSOR CLOSE"
+
+      *EXEC SQL
+      *CLOSE CURSOR_DEPT
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 4 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2DEPT: CURSOR CLOSE SQLCODE >> " SQLCODE
+          .
+       CLOSE-CURSOR-DEPT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-COMMIT SECTION.
+      *>------------------------------------------------------------------------
+
+
+      *EXEC SQL
+      *COMMIT
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 0 TO SQL-SECTIONUMBER
+           MOVE 21 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+          .
+       SQL-COMMIT-EXIT.
+          EXIT.
+
+       END PROGRAM DB2DEPT.

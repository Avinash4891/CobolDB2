@@ -0,0 +1,511 @@
+      *>************************************************************************
+      *>  SAMPLE DB2 FETCH PROGRAM
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2ORGX.sqb
+      *>
+      *> Purpose:      Employee/Department join extract for org-chart reporting
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Date-Written: 2021.03.18
+      *>
+      *>
+      *>               Implemented features:
+      *>               - JOIN FETCH FROM DB2
+      *>               - WRITE TO OUTPUT FILE
+      *>               - TABLES EMPLOYEE, DEPARTMENT
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.03.18 Avinash Kumar
+      *>            - FIRST VERSION.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2ORGX.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ORGX-OUTPUT ASSIGN TO WS-OUTPUT-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORGX-OUTPUT.
+           01 RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *> runtime-overridable report file name - defaults to the
+      *> original hardcoded name when the environment variable is unset
+       01 WS-OUTPUT-FILE-NAME      PIC X(100) VALUE 'orgchart.txt'.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "oRgXjNDl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 7.
+           05 SQL-PART8 pic X(7) value "DB2ORGX".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> SQL communication area
+       COPY "sqlca.cpy".
+
+      *> SQL status
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+
+       01 WS-CSR-STATUS                PIC X(01).
+          88 CSR-NOT-END-OF-DATA  VALUE 'N'.
+          88 CSR-END-OF-DATA      VALUE 'E'.
+
+      *> Org-chart report controls
+       01 WS-RPT-PAGE-NO               PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINE-COUNT            PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINES-PER-PAGE        PIC 9(4)  VALUE 40.
+
+       01 WS-GRAND-COUNT               PIC 9(7)      VALUE 0.
+
+       01 WS-PAGE-HEADER-LINE.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(35)
+             VALUE "DB2ORGX - EMPLOYEE/DEPARTMENT JOIN".
+          05 FILLER                    PIC X(71) VALUE SPACES.
+          05 FILLER                    PIC X(05) VALUE "PAGE ".
+          05 WS-PHL-PAGE-NO            PIC ZZZ9.
+          05 FILLER                    PIC X(16) VALUE SPACES.
+
+       01 WS-COLUMN-HDG-LINE.
+          05 FILLER PIC X(07) VALUE "EMPNO".
+          05 FILLER PIC X(17) VALUE "LAST NAME".
+          05 FILLER PIC X(10) VALUE "JOB".
+          05 FILLER PIC X(05) VALUE "DEPT".
+          05 FILLER PIC X(38) VALUE "DEPARTMENT NAME".
+          05 FILLER PIC X(07) VALUE "MGRNO".
+          05 FILLER PIC X(10) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-EMPNO              PIC X(06).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-LASTNAME           PIC X(15).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-JOB                PIC X(08).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-WORKDEPT           PIC X(03).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-DTL-DEPTNAME           PIC X(36).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-MGRNO              PIC X(06).
+          05 FILLER                    PIC X(10) VALUE SPACES.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER                    PIC X(12) VALUE "TOTAL ROWS: ".
+          05 WS-GRD-COUNT              PIC ZZZZZZ9.
+          05 FILLER                    PIC X(90) VALUE SPACES.
+
+      *> SQL declare variables
+
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 JOIN-ROW.
+         05 JR-EMPNO PIC X(6).
+         05 JR-LASTNAME.
+           49 JR-LASTNAME-LEN PIC S9(4) COMP-5.
+           49 JR-LASTNAME-DAT PIC X(15).
+         05 JR-JOB PIC X(8).
+         05 JR-WORKDEPT PIC X(3).
+         05 JR-DEPTNAME.
+           49 JR-DEPTNAME-LEN PIC S9(4) COMP-5.
+           49 JR-DEPTNAME-DAT PIC X(36).
+         05 JR-MGRNO PIC X(6).
+
+      *EXEC SQL END   DECLARE SECTION END-EXEC
+
+      *EXEC SQL
+      *DECLARE CURSOR_EMP_DEPT_JOIN CURSOR FOR
+      *      SELECT  E.EMPNO
+      *             ,E.LASTNAME
+      *             ,E.JOB
+      *             ,E.WORKDEPT
+      *             ,D.DEPTNAME
+      *             ,D.MGRNO
+      *      FROM EMPLOYEE E, DEPARTMENT D
+      *      WHERE E.WORKDEPT = D.DEPTNO
+      *      ORDER BY D.DEPTNO, E.EMPNO ASC
+      * END-EXEC
+
+       LINKAGE SECTION.
+        COPY "EMPDB2CO.cpy".
+
+       PROCEDURE DIVISION USING CPY-EMPLOYEE.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2ORGX SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ORGX: INSIDE DB2 ORG-CHART EXTRACT MODULE"
+
+           ACCEPT WS-OUTPUT-FILE-NAME
+              FROM ENVIRONMENT "DB2ORGX_OUTPUT_FILE"
+           IF WS-OUTPUT-FILE-NAME = SPACE
+               MOVE 'orgchart.txt' TO WS-OUTPUT-FILE-NAME
+           END-IF
+
+           IF CPY-EMPLOYEE-SELECT
+              OPEN EXTEND ORGX-OUTPUT
+
+              PERFORM OPEN-CURSOR-EMP-DEPT-JOIN
+                 THRU OPEN-CURSOR-EMP-DEPT-JOIN-EXIT
+
+              PERFORM FETCH-FROM-JOIN
+                 THRU FETCH-FROM-JOIN-EXIT
+
+              PERFORM CLOSE-CURSOR-EMP-DEPT-JOIN
+                 THRU CLOSE-CURSOR-EMP-DEPT-JOIN-EXIT
+
+              CLOSE ORGX-OUTPUT
+           END-IF
+
+           DISPLAY "DB2ORGX: EXITING DB2 ORG-CHART EXTRACT MODULE"
+
+           GOBACK
+
+          .
+       MAIN-DB2ORGX-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-FROM-JOIN SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ORGX: FETCHING EMPLOYEE/DEPARTMENT JOIN"
+
+           SET CSR-NOT-END-OF-DATA TO TRUE
+
+           MOVE 0 TO WS-RPT-PAGE-NO
+           MOVE 99 TO WS-RPT-LINE-COUNT
+           MOVE 0 TO WS-GRAND-COUNT
+
+           PERFORM SELECT-ROW-FROM-JOIN
+              THRU SELECT-ROW-FROM-JOIN-EXIT
+             UNTIL CSR-END-OF-DATA
+
+           IF WS-GRAND-COUNT > 0
+               PERFORM WRITE-GRAND-TOTAL THRU WRITE-GRAND-TOTAL-EXIT
+           END-IF
+          .
+       FETCH-FROM-JOIN-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SELECT-ROW-FROM-JOIN SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ORGX: SELECT ROW"
+           INITIALIZE JOIN-ROW
+
+      *EXEC SQL
+      *FETCH CURSOR_EMP_DEPT_JOIN
+      *          INTO :JR-EMPNO
+      *             , :JR-LASTNAME
+      *             , :JR-JOB
+      *             , :JR-WORKDEPT
+      *             , :JR-DEPTNAME
+      *             , :JR-MGRNO
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 6 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-EMPNO
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 15 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-LASTNAME
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-JOB
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-WORKDEPT
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 36 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-DEPTNAME
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE JR-MGRNO
+            OF
+            JOIN-ROW
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2ORGX: SQLCODE : " SQLCODE
+
+           EVALUATE WS-SQL-STATUS
+             WHEN 0
+               DISPLAY "DB2ORGX: WRITE FILE"
+               PERFORM WRITE-DETAIL-LINE
+                  THRU WRITE-DETAIL-LINE-EXIT
+
+             WHEN 100
+               DISPLAY "DB2ORGX: END OF DB2 CURSOR"
+               SET CSR-END-OF-DATA TO TRUE
+
+             WHEN OTHER
+               SET CSR-END-OF-DATA TO TRUE
+               SET CPY-EMPLOYEE-FAIL TO TRUE
+               SET CPY-EMP-ERROR TO TRUE
+           END-EVALUATE
+
+          .
+       SELECT-ROW-FROM-JOIN-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-DETAIL-LINE SECTION.
+      *>------------------------------------------------------------------------
+           PERFORM CHECK-PAGE-BREAK THRU CHECK-PAGE-BREAK-EXIT
+
+           MOVE JR-EMPNO          TO WS-DTL-EMPNO
+           MOVE JR-LASTNAME-DAT   TO WS-DTL-LASTNAME
+           MOVE JR-JOB            TO WS-DTL-JOB
+           MOVE JR-WORKDEPT       TO WS-DTL-WORKDEPT
+           MOVE JR-DEPTNAME-DAT   TO WS-DTL-DEPTNAME
+           MOVE JR-MGRNO          TO WS-DTL-MGRNO
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT
+
+           ADD 1 TO WS-GRAND-COUNT
+          .
+       WRITE-DETAIL-LINE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CHECK-PAGE-BREAK SECTION.
+      *>------------------------------------------------------------------------
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER THRU WRITE-PAGE-HEADER-EXIT
+           END-IF
+          .
+       CHECK-PAGE-BREAK-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-PAGE-HEADER SECTION.
+      *>------------------------------------------------------------------------
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE WS-RPT-PAGE-NO TO WS-PHL-PAGE-NO
+
+           MOVE WS-PAGE-HEADER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COLUMN-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 0 TO WS-RPT-LINE-COUNT
+          .
+       WRITE-PAGE-HEADER-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-GRAND-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+           MOVE WS-GRAND-COUNT TO WS-GRD-COUNT
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-GRANDTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+          .
+       WRITE-GRAND-TOTAL-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-CURSOR-EMP-DEPT-JOIN SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ORGX: CURSOR OPEN"
+
+      *EXEC SQL
+      *OPEN CURSOR_EMP_DEPT_JOIN
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2ORGX: CURSOR OPEN SQLCODE >> " SQLCODE
+          .
+       OPEN-CURSOR-EMP-DEPT-JOIN-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CURSOR-EMP-DEPT-JOIN SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ORGX: CURSOR CLOSE"
+
+      *EXEC SQL
+      *CLOSE CURSOR_EMP_DEPT_JOIN
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2ORGX: CURSOR CLOSE SQLCODE >> " SQLCODE
+          .
+       CLOSE-CURSOR-EMP-DEPT-JOIN-EXIT.
+          EXIT.
+
+       END PROGRAM DB2ORGX.

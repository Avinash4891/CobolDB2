@@ -14,7 +14,9 @@
       *>
       *>               Implemented features:
       *>               - FETCH FROM DB2
-      *>               - WRITE TO OUTPUT FILE
+      *>               - WRITE TO OUTPUT FILE (flat extract, for feeding
+      *>                 another program) and to a separate paginated
+      *>                 roster report (for people), side by side
       *>               - TABLE EMPLOYEE
       *>
       *>************************************************************************
@@ -22,6 +24,11 @@
       *> ========== ============================================================
       *> 2021.03.10 Avinash Kumar
       *>            - FIRST VERSION.
+      *> 2026.08.09 Avinash Kumar
+      *>            - restored the flat OUT-EMPLOYEE-DATA extract onto its
+      *>              own EMP-OUTPUT file; the paginated roster report now
+      *>              writes to a separate ROSTER-OUTPUT file so neither
+      *>              output replaces the other.
       *>************************************************************************
 
        IDENTIFICATION DIVISION.
@@ -30,11 +37,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT EMP-OUTPUT ASSIGN TO 'output.txt'
+       SELECT EMP-OUTPUT ASSIGN TO WS-OUTPUT-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ROSTER-OUTPUT ASSIGN TO WS-ROSTER-FILE-NAME
        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      *> bare fixed-column extract - unchanged record image from before
+      *> the roster report was added, still meant for feeding another
+      *> program rather than for people to read directly
        FD EMP-OUTPUT.
            01 OUT-EMPLOYEE-DATA.
                10 OUT-EMPNO            PIC X(6).
@@ -52,8 +65,20 @@
                10 OUT-BONUS            PIC 9(09).
                10 OUT-COMM             PIC 9(09).
 
+      *> paginated, headed roster report - a second, human-readable
+      *> output alongside the flat extract above, not a replacement
+       FD ROSTER-OUTPUT.
+           01 RPT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
 
+      *> runtime-overridable flat extract file name - defaults to the
+      *> original hardcoded name when the environment variable is unset
+       01 WS-OUTPUT-FILE-NAME      PIC X(100) VALUE 'output.txt'.
+
+      *> runtime-overridable roster report file name
+       01 WS-ROSTER-FILE-NAME      PIC X(100) VALUE 'roster.txt'.
+
        01  SQLDA-ID pic 9(4) comp-5.
        01  SQLDSIZE pic 9(4) comp-5.
        01  SQL-STMT-ID pic 9(4) comp-5.
@@ -108,6 +133,92 @@
           88 CSR-NOT-END-OF-DATA  VALUE 'N'.
           88 CSR-END-OF-DATA      VALUE 'E'.
 
+      *> Roster report controls
+       01 WS-RPT-PAGE-NO               PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINE-COUNT            PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINES-PER-PAGE        PIC 9(4)  VALUE 40.
+       01 WS-RPT-FIRST-DETAIL          PIC X(01) VALUE 'Y'.
+          88 WS-RPT-IS-FIRST-DETAIL        VALUE 'Y'.
+       01 WS-PREV-WORKDEPT             PIC X(03) VALUE SPACES.
+
+       01 WS-DEPT-COUNT                PIC 9(5)      VALUE 0.
+       01 WS-DEPT-SALARY               PIC 9(9)V9(2) VALUE 0.
+       01 WS-DEPT-BONUS                PIC 9(9)V9(2) VALUE 0.
+       01 WS-DEPT-COMM                 PIC 9(9)V9(2) VALUE 0.
+
+       01 WS-GRAND-COUNT               PIC 9(7)      VALUE 0.
+       01 WS-GRAND-SALARY              PIC 9(9)V9(2) VALUE 0.
+       01 WS-GRAND-BONUS               PIC 9(9)V9(2) VALUE 0.
+       01 WS-GRAND-COMM                PIC 9(9)V9(2) VALUE 0.
+
+       01 WS-PAGE-HEADER-LINE.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(30)
+             VALUE "DB2FETCH - EMPLOYEE ROSTER".
+          05 FILLER                    PIC X(76) VALUE SPACES.
+          05 FILLER                    PIC X(05) VALUE "PAGE ".
+          05 WS-PHL-PAGE-NO            PIC ZZZ9.
+          05 FILLER                    PIC X(16) VALUE SPACES.
+
+       01 WS-COLUMN-HDG-LINE.
+          05 FILLER PIC X(07) VALUE "EMPNO".
+          05 FILLER PIC X(14) VALUE "FIRST NAME".
+          05 FILLER PIC X(17) VALUE "LAST NAME".
+          05 FILLER PIC X(05) VALUE "DEPT".
+          05 FILLER PIC X(10) VALUE "JOB".
+          05 FILLER PIC X(12) VALUE "HIREDATE".
+          05 FILLER PIC X(15) VALUE "SALARY".
+          05 FILLER PIC X(15) VALUE "BONUS".
+          05 FILLER PIC X(15) VALUE "COMM".
+          05 FILLER PIC X(22) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 WS-DTL-EMPNO              PIC X(06).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-FIRSTNME           PIC X(12).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-LASTNAME           PIC X(15).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-WORKDEPT           PIC X(03).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-DTL-JOB                PIC X(08).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-HIREDATE           PIC X(10).
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-SALARY             PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-BONUS              PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTL-COMM               PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(10) VALUE SPACES.
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER                    PIC X(15) VALUE SPACES.
+          05 FILLER                    PIC X(12) VALUE "DEPT TOTAL: ".
+          05 WS-SUB-WORKDEPT           PIC X(03).
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 FILLER                    PIC X(07) VALUE "COUNT: ".
+          05 WS-SUB-COUNT              PIC ZZZZ9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 WS-SUB-SALARY             PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-SUB-BONUS              PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-SUB-COMM               PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER                    PIC X(15) VALUE SPACES.
+          05 FILLER                    PIC X(12) VALUE "GRAND TOTAL:".
+          05 FILLER                    PIC X(06) VALUE SPACES.
+          05 FILLER                    PIC X(07) VALUE "COUNT: ".
+          05 WS-GRD-COUNT              PIC ZZZZZZ9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 WS-GRD-SALARY             PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-GRD-BONUS              PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-GRD-COMM               PIC ZZZ,ZZZ,ZZ9.99.
+
       *> SQL declare variables
        
       *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -148,14 +259,18 @@
        01 HV-AREA.
            05 HV-MAX-EMP            PIC X(6).
            05 HV-MIN-EMP            PIC X(6).
+           05 HV-WORKDEPT           PIC X(3).
+           05 HV-JOB                PIC X(8).
+           05 HV-HIRE-FROM          PIC X(10).
+           05 HV-HIRE-TO            PIC X(10).
+
 
 
-       
       *EXEC SQL END   DECLARE SECTION END-EXEC
-                                               
 
-       
-      *EXEC SQL 
+
+
+      *EXEC SQL
       *DECLARE CURSOR_ALL_EMPS CURSOR FOR
       *      SELECT  EMPNO
       *             ,FIRSTNME
@@ -174,9 +289,13 @@
       *      FROM EMPLOYEE
       *      WHERE EMPNO <= :HV-MAX-EMP
       *        AND EMPNO >= :HV-MIN-EMP
-      *      ORDER BY  EMPNO             ASC
+      *        AND (WORKDEPT = :HV-WORKDEPT OR :HV-WORKDEPT = ' ')
+      *        AND (JOB      = :HV-JOB      OR :HV-JOB      = ' ')
+      *        AND (HIREDATE >= :HV-HIRE-FROM OR :HV-HIRE-FROM = ' ')
+      *        AND (HIREDATE <= :HV-HIRE-TO   OR :HV-HIRE-TO   = ' ')
+      *      ORDER BY  WORKDEPT, EMPNO   ASC
       * END-EXEC
-                
+
 
 
        LINKAGE SECTION.
@@ -189,9 +308,22 @@
       *>------------------------------------------------------------------------
            DISPLAY "DB2FETCH: INSIDE DB2 FETCH MODULE"
 
+           ACCEPT WS-OUTPUT-FILE-NAME
+              FROM ENVIRONMENT "DB2FETCH_OUTPUT_FILE"
+           IF WS-OUTPUT-FILE-NAME = SPACE
+               MOVE 'output.txt' TO WS-OUTPUT-FILE-NAME
+           END-IF
+
+           ACCEPT WS-ROSTER-FILE-NAME
+              FROM ENVIRONMENT "DB2FETCH_ROSTER_FILE"
+           IF WS-ROSTER-FILE-NAME = SPACE
+               MOVE 'roster.txt' TO WS-ROSTER-FILE-NAME
+           END-IF
+
            IF CPY-EMPLOYEE-SELECT
-      *>--- OPEN I-O FILE
+      *>--- OPEN I-O FILES - flat extract (append) and roster report
               OPEN EXTEND EMP-OUTPUT
+              OPEN OUTPUT ROSTER-OUTPUT
        *>--- PREPARE HOST VARIABLES
               PERFORM MOVE-COPY-TO-HOST THRU MOVE-COPY-TO-HOST-EXIT
 
@@ -203,11 +335,12 @@
               PERFORM FETCH-FROM-EMPL
                  THRU FETCH-FROM-EMPL-EXIT
 
-       *>--- CLOSE CURSOR AND FILE
+       *>--- CLOSE CURSOR AND FILES
               PERFORM CLOSE-CURSOR-ALL-EMPS
                  THRU CLOSE-CURSOR-ALL-EMPS-EXIT
 
               CLOSE EMP-OUTPUT
+              CLOSE ROSTER-OUTPUT
 
            END-IF
 
@@ -234,6 +367,11 @@
                    MOVE LOW-VALUES             TO HV-MIN-EMP
                    MOVE HIGH-VALUES            TO HV-MAX-EMP
                END-IF
+
+               MOVE CPY-WORKDEPT           TO HV-WORKDEPT
+               MOVE CPY-JOB                TO HV-JOB
+               MOVE CPY-HIREDATE           TO HV-HIRE-FROM
+               MOVE CPY-HIREDATE-TO        TO HV-HIRE-TO
           .
        MOVE-COPY-TO-HOST-EXIT.
           EXIT.
@@ -245,10 +383,24 @@
 
            SET CSR-NOT-END-OF-DATA TO TRUE
 
+           MOVE 0      TO WS-RPT-PAGE-NO
+           MOVE 99     TO WS-RPT-LINE-COUNT
+           MOVE 'Y'    TO WS-RPT-FIRST-DETAIL
+           MOVE SPACES TO WS-PREV-WORKDEPT
+           MOVE 0      TO WS-DEPT-COUNT  WS-DEPT-SALARY
+                           WS-DEPT-BONUS  WS-DEPT-COMM
+           MOVE 0      TO WS-GRAND-COUNT WS-GRAND-SALARY
+                           WS-GRAND-BONUS WS-GRAND-COMM
+
            PERFORM SELECT-ROW-FROM-TABLE
               THRU SELECT-ROW-FROM-TABLE-EXIT
              UNTIL CSR-END-OF-DATA
 
+           IF NOT WS-RPT-IS-FIRST-DETAIL
+               PERFORM WRITE-DEPT-SUBTOTAL THRU WRITE-DEPT-SUBTOTAL-EXIT
+               PERFORM WRITE-GRAND-TOTAL THRU WRITE-GRAND-TOTAL-EXIT
+           END-IF
+
           .
        FETCH-FROM-EMPL-EXIT.
           EXIT.
@@ -540,11 +692,15 @@
            EVALUATE WS-SQL-STATUS
              WHEN 0
                DISPLAY "DB2FETCH: WRITE FILE"
-      *>--- WRITE RECORD IN FILE
+      *>--- WRITE RECORD IN FLAT EXTRACT FILE
                PERFORM MOVE-HOST-TO-COPY
                   THRU MOVE-HOST-TO-COPY-EXIT
                WRITE OUT-EMPLOYEE-DATA
 
+      *>--- WRITE RECORD IN ROSTER REPORT
+               PERFORM WRITE-DETAIL-LINE
+                  THRU WRITE-DETAIL-LINE-EXIT
+
              WHEN 100
                DISPLAY "DB2FETCH: END OF DB2 CURSOR"
                SET CSR-END-OF-DATA TO TRUE
@@ -562,26 +718,128 @@
       *>------------------------------------------------------------------------
        MOVE-HOST-TO-COPY SECTION.
       *>------------------------------------------------------------------------
+           INITIALIZE OUT-EMPLOYEE-DATA
+
+           MOVE  EMP-EMPNO          TO  OUT-EMPNO
+           MOVE  EMP-FIRSTNME-DAT   TO  OUT-FIRSTNME
+           MOVE  EMP-MIDINIT        TO  OUT-MIDINIT
+           MOVE  EMP-LASTNAME-DAT   TO  OUT-LASTNAME
+           MOVE  EMP-WORKDEPT       TO  OUT-WORKDEPT
+           MOVE  EMP-PHONENO        TO  OUT-PHONENO
+           MOVE  EMP-HIREDATE       TO  OUT-HIREDATE
+           MOVE  EMP-JOB            TO  OUT-JOB
+           MOVE  EMP-EDLEVEL        TO  OUT-EDLEVEL
+           MOVE  EMP-SEX            TO  OUT-SEX
+           MOVE  EMP-BIRTHDATE      TO  OUT-BIRTHDATE
+           MOVE  EMP-SALARY         TO  OUT-SALARY
+           MOVE  EMP-BONUS          TO  OUT-BONUS
+           MOVE  EMP-COMM           TO  OUT-COMM
+          .
+       MOVE-HOST-TO-COPY-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-DETAIL-LINE SECTION.
+      *>------------------------------------------------------------------------
+           PERFORM CHECK-PAGE-BREAK THRU CHECK-PAGE-BREAK-EXIT
+
+           IF NOT WS-RPT-IS-FIRST-DETAIL
+               IF EMP-WORKDEPT NOT = WS-PREV-WORKDEPT
+                   PERFORM WRITE-DEPT-SUBTOTAL
+                      THRU WRITE-DEPT-SUBTOTAL-EXIT
+               END-IF
+           END-IF
+
+           MOVE 'N'            TO WS-RPT-FIRST-DETAIL
+           MOVE EMP-WORKDEPT   TO WS-PREV-WORKDEPT
+
+           MOVE EMP-EMPNO          TO WS-DTL-EMPNO
+           MOVE EMP-FIRSTNME-DAT   TO WS-DTL-FIRSTNME
+           MOVE EMP-LASTNAME-DAT   TO WS-DTL-LASTNAME
+           MOVE EMP-WORKDEPT       TO WS-DTL-WORKDEPT
+           MOVE EMP-JOB            TO WS-DTL-JOB
+           MOVE EMP-HIREDATE       TO WS-DTL-HIREDATE
+           MOVE EMP-SALARY         TO WS-DTL-SALARY
+           MOVE EMP-BONUS          TO WS-DTL-BONUS
+           MOVE EMP-COMM           TO WS-DTL-COMM
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT
+
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD EMP-SALARY TO WS-DEPT-SALARY WS-GRAND-SALARY
+           ADD EMP-BONUS  TO WS-DEPT-BONUS  WS-GRAND-BONUS
+           ADD EMP-COMM   TO WS-DEPT-COMM   WS-GRAND-COMM
+
+          .
+       WRITE-DETAIL-LINE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CHECK-PAGE-BREAK SECTION.
+      *>------------------------------------------------------------------------
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER THRU WRITE-PAGE-HEADER-EXIT
+           END-IF
+          .
+       CHECK-PAGE-BREAK-EXIT.
+          EXIT.
 
-               INITIALIZE OUT-EMPLOYEE-DATA
-
-              MOVE  EMP-EMPNO          TO  OUT-EMPNO
-              MOVE  EMP-FIRSTNME-DAT   TO  OUT-FIRSTNME
-              MOVE  EMP-MIDINIT        TO  OUT-MIDINIT
-              MOVE  EMP-LASTNAME-DAT   TO  OUT-LASTNAME
-              MOVE  EMP-WORKDEPT       TO  OUT-WORKDEPT
-              MOVE  EMP-PHONENO        TO  OUT-PHONENO
-              MOVE  EMP-HIREDATE       TO  OUT-HIREDATE
-              MOVE  EMP-JOB            TO  OUT-JOB
-              MOVE  EMP-EDLEVEL        TO  OUT-EDLEVEL
-              MOVE  EMP-SEX            TO  OUT-SEX
-              MOVE  EMP-BIRTHDATE      TO  OUT-BIRTHDATE
-              MOVE  EMP-SALARY         TO  OUT-SALARY
-              MOVE  EMP-BONUS          TO  OUT-BONUS
-              MOVE  EMP-COMM           TO  OUT-COMM
+      *>------------------------------------------------------------------------
+       WRITE-PAGE-HEADER SECTION.
+      *>------------------------------------------------------------------------
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE WS-RPT-PAGE-NO TO WS-PHL-PAGE-NO
+
+           MOVE WS-PAGE-HEADER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COLUMN-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 0 TO WS-RPT-LINE-COUNT
+          .
+       WRITE-PAGE-HEADER-EXIT.
+          EXIT.
 
+      *>------------------------------------------------------------------------
+       WRITE-DEPT-SUBTOTAL SECTION.
+      *>------------------------------------------------------------------------
+           MOVE WS-PREV-WORKDEPT TO WS-SUB-WORKDEPT
+           MOVE WS-DEPT-COUNT    TO WS-SUB-COUNT
+           MOVE WS-DEPT-SALARY   TO WS-SUB-SALARY
+           MOVE WS-DEPT-BONUS    TO WS-SUB-BONUS
+           MOVE WS-DEPT-COMM     TO WS-SUB-COMM
+
+           MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO WS-RPT-LINE-COUNT
+
+           MOVE 0 TO WS-DEPT-COUNT  WS-DEPT-SALARY
+                      WS-DEPT-BONUS WS-DEPT-COMM
           .
-       MOVE-HOST-TO-COPY-EXIT.
+       WRITE-DEPT-SUBTOTAL-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-GRAND-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+           MOVE WS-GRAND-COUNT  TO WS-GRD-COUNT
+           MOVE WS-GRAND-SALARY TO WS-GRD-SALARY
+           MOVE WS-GRAND-BONUS  TO WS-GRD-BONUS
+           MOVE WS-GRAND-COMM   TO WS-GRD-COMM
+
+           MOVE WS-GRANDTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+          .
+       WRITE-GRAND-TOTAL-EXIT.
           EXIT.
 
       *>------------------------------------------------------------------------
@@ -597,12 +855,12 @@
               BY VALUE 0
               BY REFERENCE SQLCA
 
-           MOVE 2 TO SQL-STMT-ID 
-           MOVE 2 TO SQLDSIZE 
-           MOVE 2 TO SQLDA-ID 
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 6 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
 
            CALL "sqlgaloc" USING
-               BY VALUE SQLDA-ID 
+               BY VALUE SQLDA-ID
                         SQLDSIZE
                         SQL-STMT-ID
                         0
@@ -612,7 +870,7 @@
            MOVE 0 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -628,7 +886,7 @@
            MOVE 1 TO SQLVAR-INDEX
            MOVE 2 TO SQLDA-ID
 
-           CALL "sqlgstlv" USING 
+           CALL "sqlgstlv" USING
             BY VALUE SQLDA-ID
                      SQLVAR-INDEX
                      SQL-DATA-TYPE
@@ -639,7 +897,71 @@
             BY VALUE 0
                      0
 
-           MOVE 0 TO SQL-OUTPUT-SQLDA-ID 
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-WORKDEPT
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-JOB
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-HIRE-FROM
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-HIRE-TO
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
            MOVE 2 TO SQL-INPUT-SQLDA-ID 
            MOVE 1 TO SQL-SECTIONUMBER 
            MOVE 26 TO SQL-CALL-TYPE 

@@ -0,0 +1,980 @@
+      *>************************************************************************
+      *>  SAMPLE DB2 COMPENSATION SUMMARY PROGRAM
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2CSUM.sqb
+      *>
+      *> Purpose:      DB2 Compensation Summary Module
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Date-Written: 2021.03.10
+      *>
+      *>
+      *>               Implemented features:
+      *>               - FETCH FROM DB2
+      *>               - WRITE TO OUTPUT FILE
+      *>               - TABLE EMPLOYEE
+      *>               - rolls salary/bonus/comm up by JOB within WORKDEPT,
+      *>                 with a total per department and an overall grand
+      *>                 total, instead of listing one line per employee
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.03.10 Avinash Kumar
+      *>            - FIRST VERSION.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2CSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CSUM-OUTPUT ASSIGN TO WS-OUTPUT-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSUM-OUTPUT.
+           01 RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *> runtime-overridable report file name - defaults to a fixed
+      *> name when the environment variable is unset
+       01 WS-OUTPUT-FILE-NAME      PIC X(100) VALUE 'compsumm.txt'.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-S-LITERAL pic X(258).
+       01  SQL-LITERAL1 pic X(130).
+       01  SQL-LITERAL2 pic X(130).
+       01  SQL-LITERAL3 pic X(130).
+       01  SQL-LITERAL4 pic X(130).
+       01  SQL-LITERAL5 pic X(130).
+       01  SQL-LITERAL6 pic X(130).
+       01  SQL-LITERAL7 pic X(130).
+       01  SQL-LITERAL8 pic X(130).
+       01  SQL-LITERAL9 pic X(130).
+       01  SQL-LITERAL10 pic X(130).
+       01  SQL-IS-LITERAL pic 9(4) comp-5 value 1.
+       01  SQL-IS-INPUT-HVAR pic 9(4) comp-5 value 2.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-VERSION-NUMBER pic 9(4) comp-5.
+       01  SQL-ARRAY-SIZE pic 9(4) comp-5.
+       01  SQL-IS-STRUCT  pic 9(4) comp-5.
+       01  SQL-IS-IND-STRUCT pic 9(4) comp-5.
+       01  SQL-STRUCT-SIZE pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "eBsaHKDl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 7.
+           05 SQL-PART8 pic X(8) value "DB2CSUM".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> SQL communication area
+       COPY "sqlca.cpy".
+
+      *> SQL status
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+
+       01 WS-CSR-STATUS                PIC X(01).
+          88 CSR-NOT-END-OF-DATA  VALUE 'N'.
+          88 CSR-END-OF-DATA      VALUE 'E'.
+
+      *> Compensation summary report controls
+       01 WS-RPT-PAGE-NO               PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINE-COUNT            PIC 9(4)  VALUE 0.
+       01 WS-RPT-LINES-PER-PAGE        PIC 9(4)  VALUE 40.
+       01 WS-RPT-FIRST-DETAIL          PIC X(01) VALUE 'Y'.
+          88 WS-RPT-IS-FIRST-DETAIL        VALUE 'Y'.
+       01 WS-PREV-WORKDEPT             PIC X(03) VALUE SPACES.
+       01 WS-PREV-JOB                  PIC X(08) VALUE SPACES.
+
+       01 WS-JOB-COUNT                 PIC 9(5)      VALUE 0.
+       01 WS-JOB-SALARY                PIC 9(9)V9(2) VALUE 0.
+       01 WS-JOB-BONUS                 PIC 9(9)V9(2) VALUE 0.
+       01 WS-JOB-COMM                  PIC 9(9)V9(2) VALUE 0.
+
+       01 WS-DEPT-COUNT                PIC 9(6)      VALUE 0.
+       01 WS-DEPT-SALARY               PIC 9(10)V9(2) VALUE 0.
+       01 WS-DEPT-BONUS                PIC 9(10)V9(2) VALUE 0.
+       01 WS-DEPT-COMM                 PIC 9(10)V9(2) VALUE 0.
+
+       01 WS-GRAND-COUNT               PIC 9(7)      VALUE 0.
+       01 WS-GRAND-SALARY              PIC 9(11)V9(2) VALUE 0.
+       01 WS-GRAND-BONUS               PIC 9(11)V9(2) VALUE 0.
+       01 WS-GRAND-COMM                PIC 9(11)V9(2) VALUE 0.
+
+       01 WS-PAGE-HEADER-LINE.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 FILLER                    PIC X(38)
+             VALUE "DB2CSUM - COMPENSATION SUMMARY".
+          05 FILLER                    PIC X(68) VALUE SPACES.
+          05 FILLER                    PIC X(05) VALUE "PAGE ".
+          05 WS-PHL-PAGE-NO            PIC ZZZ9.
+          05 FILLER                    PIC X(16) VALUE SPACES.
+
+       01 WS-COLUMN-HDG-LINE.
+          05 FILLER PIC X(06) VALUE "DEPT".
+          05 FILLER PIC X(10) VALUE "JOB".
+          05 FILLER PIC X(08) VALUE "COUNT".
+          05 FILLER PIC X(17) VALUE "SALARY".
+          05 FILLER PIC X(17) VALUE "BONUS".
+          05 FILLER PIC X(17) VALUE "COMM".
+          05 FILLER PIC X(17) VALUE "TOTAL COMP".
+
+       01 WS-JOB-SUBTOTAL-LINE.
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-JSUB-WORKDEPT          PIC X(03).
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 WS-JSUB-JOB                PIC X(08).
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-JSUB-COUNT             PIC ZZZZ9.
+          05 FILLER                    PIC X(03) VALUE SPACES.
+          05 WS-JSUB-SALARY            PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-JSUB-BONUS             PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-JSUB-COMM              PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-JSUB-TOTAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 FILLER                    PIC X(12) VALUE "DEPT TOTAL: ".
+          05 WS-DTOT-WORKDEPT          PIC X(03).
+          05 FILLER                    PIC X(04) VALUE SPACES.
+          05 WS-DTOT-COUNT             PIC ZZZZZ9.
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-DTOT-SALARY            PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTOT-BONUS             PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTOT-COMM              PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-DTOT-TOTAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 FILLER                    PIC X(19) VALUE "GRAND TOTAL:".
+          05 WS-GRD-COUNT              PIC ZZZZZZ9.
+          05 FILLER                    PIC X(02) VALUE SPACES.
+          05 WS-GRD-SALARY             PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-GRD-BONUS              PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-GRD-COMM               PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                    PIC X(01) VALUE SPACE.
+          05 WS-GRD-TOTAL              PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> SQL declare variables
+
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+
+      *EXEC SQL INCLUDE EMPLOYEE END-EXEC
+
+
+      *SQL0062W  Starting INCLUDE of file
+      *"/src/workspace/CobolDB2/EMPLOYEE.sqb".
+
+       01 EMPLOYEE.
+         05 EMP-EMPNO PIC X(6).
+         05 EMP-FIRSTNME.
+           49 EMP-FIRSTNME-LEN PIC S9(4) COMP-5.
+           49 EMP-FIRSTNME-DAT PIC X(12).
+         05 EMP-MIDINIT PIC X(1).
+         05 EMP-LASTNAME.
+           49 EMP-LASTNAME-LEN PIC S9(4) COMP-5.
+           49 EMP-LASTNAME-DAT PIC X(15).
+         05 EMP-WORKDEPT PIC X(3).
+         05 EMP-PHONENO PIC X(4).
+         05 EMP-HIREDATE PIC X(10).
+         05 EMP-JOB PIC X(8).
+         05 EMP-EDLEVEL PIC S9(4) COMP-5.
+         05 EMP-SEX PIC X(1).
+         05 EMP-BIRTHDATE PIC X(10).
+         05 EMP-SALARY PIC S9(7)V9(2) COMP-3.
+         05 EMP-BONUS PIC S9(7)V9(2) COMP-3.
+         05 EMP-COMM PIC S9(7)V9(2) COMP-3.
+
+       01 IND-TAB-EMPLOYEE.
+         05 IND-EMPLOYEE PIC S9(4) COMP-5 OCCURS 14 TIMES.
+
+      *SQL0063W  Completed INCLUDE of file "EMPLOYEE.sqb".
+
+
+
+       01 HV-AREA.
+           05 HV-MAX-EMP            PIC X(6).
+           05 HV-MIN-EMP            PIC X(6).
+           05 HV-WORKDEPT           PIC X(3).
+           05 HV-JOB                PIC X(8).
+           05 HV-HIRE-FROM          PIC X(10).
+           05 HV-HIRE-TO            PIC X(10).
+
+
+
+      *EXEC SQL END   DECLARE SECTION END-EXEC
+
+
+
+      *EXEC SQL
+      *DECLARE CURSOR_EMPS_BY_DEPT_JOB CURSOR FOR
+      *      SELECT  EMPNO
+      *             ,FIRSTNME
+      *             ,MIDINIT
+      *             ,LASTNAME
+      *             ,WORKDEPT
+      *             ,PHONENO
+      *             ,HIREDATE
+      *             ,JOB
+      *             ,EDLEVEL
+      *             ,SEX
+      *             ,BIRTHDATE
+      *             ,SALARY
+      *             ,BONUS
+      *             ,COMM
+      *      FROM EMPLOYEE
+      *      WHERE EMPNO <= :HV-MAX-EMP
+      *        AND EMPNO >= :HV-MIN-EMP
+      *        AND (WORKDEPT = :HV-WORKDEPT OR :HV-WORKDEPT = ' ')
+      *        AND (JOB      = :HV-JOB      OR :HV-JOB      = ' ')
+      *        AND (HIREDATE >= :HV-HIRE-FROM OR :HV-HIRE-FROM = ' ')
+      *        AND (HIREDATE <= :HV-HIRE-TO   OR :HV-HIRE-TO   = ' ')
+      *      ORDER BY  WORKDEPT, JOB, EMPNO   ASC
+      * END-EXEC
+
+
+
+       LINKAGE SECTION.
+        COPY "EMPDB2CO.cpy".
+
+       PROCEDURE DIVISION USING CPY-EMPLOYEE.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2CSUM SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CSUM: INSIDE DB2 COMPENSATION SUMMARY MODULE"
+
+           ACCEPT WS-OUTPUT-FILE-NAME
+              FROM ENVIRONMENT "DB2CSUM_OUTPUT_FILE"
+           IF WS-OUTPUT-FILE-NAME = SPACE
+               MOVE 'compsumm.txt' TO WS-OUTPUT-FILE-NAME
+           END-IF
+
+           IF CPY-EMPLOYEE-SELECT
+      *>--- OPEN I-O FILE
+              OPEN EXTEND CSUM-OUTPUT
+       *>--- PREPARE HOST VARIABLES
+              PERFORM MOVE-COPY-TO-HOST THRU MOVE-COPY-TO-HOST-EXIT
+
+       *>--- OPEN
+              PERFORM OPEN-CURSOR-BY-DEPT-JOB
+                 THRU OPEN-CURSOR-BY-DEPT-JOB-EXIT
+
+       *>--- FETCH -- LOOP -- ROLL UP -- WRITE
+              PERFORM FETCH-FROM-EMPL-SUMMARY
+                 THRU FETCH-FROM-EMPL-SUMMARY-EXIT
+
+       *>--- CLOSE CURSOR AND FILE
+              PERFORM CLOSE-CURSOR-BY-DEPT-JOB
+                 THRU CLOSE-CURSOR-BY-DEPT-JOB-EXIT
+
+              CLOSE CSUM-OUTPUT
+
+           END-IF
+
+           DISPLAY "DB2CSUM: EXITING DB2 COMPENSATION SUMMARY MODULE"
+
+           GOBACK
+
+          .
+       MAIN-DB2CSUM-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       MOVE-COPY-TO-HOST SECTION.
+      *>------------------------------------------------------------------------
+
+               INITIALIZE EMPLOYEE
+                          HV-AREA
+
+               IF CPY-EMPNO > SPACES
+                   MOVE CPY-EMPNO              TO EMP-EMPNO
+                   MOVE EMP-EMPNO              TO HV-MIN-EMP
+                                                  HV-MAX-EMP
+               ELSE
+                   MOVE LOW-VALUES             TO HV-MIN-EMP
+                   MOVE HIGH-VALUES            TO HV-MAX-EMP
+               END-IF
+
+               MOVE CPY-WORKDEPT           TO HV-WORKDEPT
+               MOVE CPY-JOB                TO HV-JOB
+               MOVE CPY-HIREDATE           TO HV-HIRE-FROM
+               MOVE CPY-HIREDATE-TO        TO HV-HIRE-TO
+          .
+       MOVE-COPY-TO-HOST-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-FROM-EMPL-SUMMARY SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CSUM: BUILDING COMPENSATION SUMMARY"
+
+           SET CSR-NOT-END-OF-DATA TO TRUE
+
+           MOVE 0      TO WS-RPT-PAGE-NO
+           MOVE 99     TO WS-RPT-LINE-COUNT
+           MOVE 'Y'    TO WS-RPT-FIRST-DETAIL
+           MOVE SPACES TO WS-PREV-WORKDEPT
+           MOVE SPACES TO WS-PREV-JOB
+           MOVE 0      TO WS-JOB-COUNT   WS-JOB-SALARY
+                           WS-JOB-BONUS  WS-JOB-COMM
+           MOVE 0      TO WS-DEPT-COUNT  WS-DEPT-SALARY
+                           WS-DEPT-BONUS WS-DEPT-COMM
+           MOVE 0      TO WS-GRAND-COUNT WS-GRAND-SALARY
+                           WS-GRAND-BONUS WS-GRAND-COMM
+
+           PERFORM SELECT-ROW-FROM-TABLE
+              THRU SELECT-ROW-FROM-TABLE-EXIT
+             UNTIL CSR-END-OF-DATA
+
+           IF NOT WS-RPT-IS-FIRST-DETAIL
+               PERFORM WRITE-JOB-SUBTOTAL THRU WRITE-JOB-SUBTOTAL-EXIT
+               PERFORM WRITE-DEPT-TOTAL THRU WRITE-DEPT-TOTAL-EXIT
+               PERFORM WRITE-GRAND-TOTAL THRU WRITE-GRAND-TOTAL-EXIT
+           END-IF
+
+          .
+       FETCH-FROM-EMPL-SUMMARY-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SELECT-ROW-FROM-TABLE SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CSUM: SELECT ROW"
+           INITIALIZE EMPLOYEE
+
+
+      *EXEC SQL
+      *FETCH CURSOR_EMPS_BY_DEPT_JOB
+      *          INTO :EMP-EMPNO
+      *             , :EMP-FIRSTNME
+      *             , :EMP-MIDINIT
+      *             , :EMP-LASTNAME
+      *             , :EMP-WORKDEPT
+      *             , :EMP-PHONENO
+      *             , :EMP-HIREDATE
+      *             , :EMP-JOB
+      *             , :EMP-EDLEVEL
+      *             , :EMP-SEX
+      *             , :EMP-BIRTHDATE
+      *             , :EMP-SALARY
+      *             , :EMP-BONUS
+      *             , :EMP-COMM
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 14 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EMPNO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 12 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-FIRSTNME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-MIDINIT
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 15 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-LASTNAME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-WORKDEPT
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-PHONENO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-HIREDATE
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-JOB
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 2 TO SQL-HOST-VAR-LENGTH
+           MOVE 500 TO SQL-DATA-TYPE
+           MOVE 8 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EDLEVEL
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 9 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-SEX
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 10 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-BIRTHDATE
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 11 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-SALARY
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 12 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-BONUS
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 13 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-COMM
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+          MOVE SQLCODE TO WS-SQL-STATUS
+
+          DISPLAY "DB2CSUM: SQLCODE : "
+           SQLCODE
+
+           EVALUATE WS-SQL-STATUS
+             WHEN 0
+               DISPLAY "DB2CSUM: ACCUMULATE ROW"
+      *>--- ROLL ROW INTO JOB/DEPT/GRAND TOTALS
+               PERFORM ACCUMULATE-ROW
+                  THRU ACCUMULATE-ROW-EXIT
+
+             WHEN 100
+               DISPLAY "DB2CSUM: END OF DB2 CURSOR"
+               SET CSR-END-OF-DATA TO TRUE
+
+             WHEN OTHER
+               SET CSR-END-OF-DATA TO TRUE
+               SET CPY-EMPLOYEE-FAIL TO TRUE
+               SET CPY-EMP-ERROR TO TRUE
+           END-EVALUATE
+
+          .
+       SELECT-ROW-FROM-TABLE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       ACCUMULATE-ROW SECTION.
+      *>------------------------------------------------------------------------
+           IF NOT WS-RPT-IS-FIRST-DETAIL
+               IF EMP-WORKDEPT NOT = WS-PREV-WORKDEPT
+               OR EMP-JOB      NOT = WS-PREV-JOB
+                   PERFORM WRITE-JOB-SUBTOTAL
+                      THRU WRITE-JOB-SUBTOTAL-EXIT
+               END-IF
+               IF EMP-WORKDEPT NOT = WS-PREV-WORKDEPT
+                   PERFORM WRITE-DEPT-TOTAL
+                      THRU WRITE-DEPT-TOTAL-EXIT
+               END-IF
+           END-IF
+
+           MOVE 'N'            TO WS-RPT-FIRST-DETAIL
+           MOVE EMP-WORKDEPT   TO WS-PREV-WORKDEPT
+           MOVE EMP-JOB        TO WS-PREV-JOB
+
+           ADD 1          TO WS-JOB-COUNT
+           ADD EMP-SALARY TO WS-JOB-SALARY
+           ADD EMP-BONUS  TO WS-JOB-BONUS
+           ADD EMP-COMM   TO WS-JOB-COMM
+
+          .
+       ACCUMULATE-ROW-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CHECK-PAGE-BREAK SECTION.
+      *>------------------------------------------------------------------------
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER THRU WRITE-PAGE-HEADER-EXIT
+           END-IF
+          .
+       CHECK-PAGE-BREAK-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-PAGE-HEADER SECTION.
+      *>------------------------------------------------------------------------
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE WS-RPT-PAGE-NO TO WS-PHL-PAGE-NO
+
+           MOVE WS-PAGE-HEADER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COLUMN-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE 0 TO WS-RPT-LINE-COUNT
+          .
+       WRITE-PAGE-HEADER-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-JOB-SUBTOTAL SECTION.
+      *>------------------------------------------------------------------------
+           PERFORM CHECK-PAGE-BREAK THRU CHECK-PAGE-BREAK-EXIT
+
+           MOVE WS-PREV-WORKDEPT TO WS-JSUB-WORKDEPT
+           MOVE WS-PREV-JOB      TO WS-JSUB-JOB
+           MOVE WS-JOB-COUNT     TO WS-JSUB-COUNT
+           MOVE WS-JOB-SALARY    TO WS-JSUB-SALARY
+           MOVE WS-JOB-BONUS     TO WS-JSUB-BONUS
+           MOVE WS-JOB-COMM      TO WS-JSUB-COMM
+           COMPUTE WS-JSUB-TOTAL =
+               WS-JOB-SALARY + WS-JOB-BONUS + WS-JOB-COMM
+
+           MOVE WS-JOB-SUBTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-RPT-LINE-COUNT
+
+           ADD WS-JOB-COUNT  TO WS-DEPT-COUNT
+           ADD WS-JOB-SALARY TO WS-DEPT-SALARY
+           ADD WS-JOB-BONUS  TO WS-DEPT-BONUS
+           ADD WS-JOB-COMM   TO WS-DEPT-COMM
+
+           MOVE 0 TO WS-JOB-COUNT  WS-JOB-SALARY
+                      WS-JOB-BONUS WS-JOB-COMM
+          .
+       WRITE-JOB-SUBTOTAL-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-DEPT-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+           MOVE WS-PREV-WORKDEPT TO WS-DTOT-WORKDEPT
+           MOVE WS-DEPT-COUNT    TO WS-DTOT-COUNT
+           MOVE WS-DEPT-SALARY   TO WS-DTOT-SALARY
+           MOVE WS-DEPT-BONUS    TO WS-DTOT-BONUS
+           MOVE WS-DEPT-COMM     TO WS-DTOT-COMM
+           COMPUTE WS-DTOT-TOTAL =
+               WS-DEPT-SALARY + WS-DEPT-BONUS + WS-DEPT-COMM
+
+           MOVE WS-DEPT-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 2 TO WS-RPT-LINE-COUNT
+
+           ADD WS-DEPT-COUNT  TO WS-GRAND-COUNT
+           ADD WS-DEPT-SALARY TO WS-GRAND-SALARY
+           ADD WS-DEPT-BONUS  TO WS-GRAND-BONUS
+           ADD WS-DEPT-COMM   TO WS-GRAND-COMM
+
+           MOVE 0 TO WS-DEPT-COUNT  WS-DEPT-SALARY
+                      WS-DEPT-BONUS WS-DEPT-COMM
+          .
+       WRITE-DEPT-TOTAL-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       WRITE-GRAND-TOTAL SECTION.
+      *>------------------------------------------------------------------------
+           MOVE WS-GRAND-COUNT  TO WS-GRD-COUNT
+           MOVE WS-GRAND-SALARY TO WS-GRD-SALARY
+           MOVE WS-GRAND-BONUS  TO WS-GRD-BONUS
+           MOVE WS-GRAND-COMM   TO WS-GRD-COMM
+           COMPUTE WS-GRD-TOTAL =
+               WS-GRAND-SALARY + WS-GRAND-BONUS + WS-GRAND-COMM
+
+           MOVE WS-GRANDTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+          .
+       WRITE-GRAND-TOTAL-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-CURSOR-BY-DEPT-JOB SECTION.
+      *>------------------------------------------------------------------------
+              DISPLAY "DB2CSUM: CURSOR OPEN"
+
+      *EXEC SQL
+      *OPEN CURSOR_EMPS_BY_DEPT_JOB
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 2 TO SQL-STMT-ID
+           MOVE 6 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-MAX-EMP
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-MIN-EMP
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-WORKDEPT
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-JOB
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-HIRE-FROM
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE HV-HIRE-TO
+            OF
+            HV-AREA
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+              DISPLAY "DB2CSUM: CURSOR OPEN SQLCODE >> " SQLCODE
+
+          .
+       OPEN-CURSOR-BY-DEPT-JOB-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CURSOR-BY-DEPT-JOB SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CSUM: CURSOR CLOSE "
+
+      *EXEC SQL
+      *CLOSE CURSOR_EMPS_BY_DEPT_JOB
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2CSUM: CURSOR CLOSE SQLCODE >> " SQLCODE
+          .
+       CLOSE-CURSOR-BY-DEPT-JOB-EXIT.
+          EXIT.
+
+       END PROGRAM DB2CSUM.

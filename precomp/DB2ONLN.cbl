@@ -0,0 +1,939 @@
+      *>************************************************************************
+      *>  SAMPLE DB2 INTERACTIVE MAINTENANCE PROGRAM
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2ONLN.sqb
+      *>
+      *> Purpose:      Interactive EMPLOYEE inquiry/maintenance transaction
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Date-Written: 2021.03.15
+      *>
+      *>
+      *>               Implemented features:
+      *>               - menu-driven ADD/UPDATE/DELETE/INQUIRE against the
+      *>                 EMPLOYEE table, one transaction at a time, as an
+      *>                 alternative to driving DB2CRU1 off a batch file
+      *>               - reuses DB2INSRT/DB2UPDT/DB2DELET so the audit trail
+      *>                 already built into them applies here too, instead
+      *>                 of duplicating that logic; the field-level edit
+      *>                 checks DB2CRU1 runs on the batch path are not part
+      *>                 of those subprograms, so this program runs its own
+      *>                 copy of the same checks before calling them
+      *>               - menu-driven ADD/UPDATE/DELETE against the DEPARTMENT
+      *>                 master (DB2DEPT), one transaction at a time
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.03.15 Avinash Kumar
+      *>            - FIRST VERSION.
+      *> 2026.08.09 Avinash Kumar
+      *>            - added DEPARTMENT ADD/UPDATE/DELETE menu options calling
+      *>              DB2DEPT directly, giving the master-data maintenance
+      *>              capability a real caller.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2ONLN.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  SQLDA-ID pic 9(4) comp-5.
+       01  SQLDSIZE pic 9(4) comp-5.
+       01  SQL-STMT-ID pic 9(4) comp-5.
+       01  SQLVAR-INDEX pic 9(4) comp-5.
+       01  SQL-DATA-TYPE pic 9(4) comp-5.
+       01  SQL-HOST-VAR-LENGTH pic 9(9) comp-5.
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "nOxqVFHl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 7.
+           05 SQL-PART8 pic X(7) value "DB2ONLN".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> SQL communication area
+       COPY "sqlca.cpy".
+
+      *> SQL status
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+
+      *> DB2 connect/disconnect control block
+       COPY "LNMOD1.cpy".
+
+       01 WS-DB2-CONN-PGM          PIC X(7) VALUE 'DB2CONN'.
+
+      *> DB2 connect credentials - falls back to the original
+      *> hardcoded SAMPLE/DB2INST1/db2admin values when unset
+       01 WS-DB2-DBALIAS           PIC X(9)  VALUE 'SAMPLE'.
+       01 WS-DB2-USERID            PIC X(20) VALUE 'DB2INST1'.
+       01 WS-DB2-PSWD              PIC X(20) VALUE 'db2admin'.
+
+      *> CRUD subprogram names and a commit switch wired always-on -
+      *> each interactive transaction commits immediately, the same as
+      *> the batch driver's default commit-per-record behaviour
+       01 WS-ADD-PGM               PIC X(8) VALUE 'DB2INSRT'.
+       01 WS-UPDATE-PGM            PIC X(7) VALUE 'DB2UPDT'.
+       01 WS-DELETE-PGM            PIC X(8) VALUE 'DB2DELET'.
+       01 WS-DEPT-PGM              PIC X(7) VALUE 'DB2DEPT'.
+       01 WS-COMMIT-SW             PIC X    VALUE 'Y'.
+          88 WS-COMMIT-NOW             VALUE 'Y'.
+
+       01 WS-MENU-CHOICE           PIC X(01).
+       01 WS-MENU-DONE-SW          PIC X(01) VALUE 'N'.
+          88 WS-MENU-IS-DONE           VALUE 'Y'.
+
+       01 WS-RECORD-VALID-SW    PIC X VALUE 'Y'.
+          88 WS-RECORD-VALID       VALUE 'Y'.
+          88 WS-RECORD-INVALID     VALUE 'N'.
+
+       01 WS-EDIT-DATE-IN       PIC X(10).
+       01 WS-EDIT-DATE-VALID    PIC X VALUE 'Y'.
+          88 WS-EDIT-DATE-OK       VALUE 'Y'.
+          88 WS-EDIT-DATE-BAD      VALUE 'N'.
+       01 WS-EDIT-MM            PIC 9(2).
+       01 WS-EDIT-DD            PIC 9(2).
+
+      *> SQL declare variables
+
+      *EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+
+      *EXEC SQL INCLUDE EMPLOYEE END-EXEC
+
+
+      *SQL0062W  Starting INCLUDE of file
+      *"/src/workspace/CobolDB2/EMPLOYEE.sqb".
+
+       01 EMPLOYEE.
+         05 EMP-EMPNO PIC X(6).
+         05 EMP-FIRSTNME.
+           49 EMP-FIRSTNME-LEN PIC S9(4) COMP-5.
+           49 EMP-FIRSTNME-DAT PIC X(12).
+         05 EMP-MIDINIT PIC X(1).
+         05 EMP-LASTNAME.
+           49 EMP-LASTNAME-LEN PIC S9(4) COMP-5.
+           49 EMP-LASTNAME-DAT PIC X(15).
+         05 EMP-WORKDEPT PIC X(3).
+         05 EMP-PHONENO PIC X(4).
+         05 EMP-HIREDATE PIC X(10).
+         05 EMP-JOB PIC X(8).
+         05 EMP-EDLEVEL PIC S9(4) COMP-5.
+         05 EMP-SEX PIC X(1).
+         05 EMP-BIRTHDATE PIC X(10).
+         05 EMP-SALARY PIC S9(7)V9(2) COMP-3.
+         05 EMP-BONUS PIC S9(7)V9(2) COMP-3.
+         05 EMP-COMM PIC S9(7)V9(2) COMP-3.
+
+       01 IND-TAB-EMPLOYEE.
+         05 IND-EMPLOYEE PIC S9(4) COMP-5 OCCURS 14 TIMES.
+
+      *SQL0063W  Completed INCLUDE of file "EMPLOYEE.sqb".
+
+      *EXEC SQL END   DECLARE SECTION END-EXEC
+
+      *EXEC SQL
+      *DECLARE CURSOR_EMPL_INQ CURSOR FOR
+      *      SELECT  FIRSTNME
+      *             ,MIDINIT
+      *             ,LASTNAME
+      *             ,WORKDEPT
+      *             ,PHONENO
+      *             ,HIREDATE
+      *             ,JOB
+      *             ,EDLEVEL
+      *             ,SEX
+      *             ,BIRTHDATE
+      *             ,SALARY
+      *             ,BONUS
+      *             ,COMM
+      *      FROM EMPLOYEE
+      *      WHERE EMPNO = :EMP-EMPNO
+      * END-EXEC
+
+       COPY "EMPDB2CO.cpy".
+       COPY "CPYDEPT.cpy".
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2ONLN SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2ONLN: INTERACTIVE EMPLOYEE MAINTENANCE"
+
+           PERFORM RESOLVE-CONNECT-CREDENTIALS
+              THRU RESOLVE-CONNECT-CREDENTIALS-EXIT
+
+           PERFORM CONNECT-DB2 THRU CONNECT-DB2-EXIT
+
+           IF LN-SQLCODE OF LN-MOD NOT = ZERO
+               DISPLAY "DB2ONLN: DB2 CONNECT FAILED - SQLCODE "
+                   LN-SQLCODE OF LN-MOD
+               DISPLAY "DB2ONLN: " LN-MSG-1 OF LN-MOD
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM MENU-LOOP THRU MENU-LOOP-EXIT
+              UNTIL WS-MENU-IS-DONE
+
+           PERFORM DISCONNECT-DB2 THRU DISCONNECT-DB2-EXIT
+
+           DISPLAY "DB2ONLN: EXITING INTERACTIVE MAINTENANCE"
+
+           GOBACK
+
+          .
+       MAIN-DB2ONLN-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       RESOLVE-CONNECT-CREDENTIALS SECTION.
+      *>------------------------------------------------------------------------
+           ACCEPT WS-DB2-DBALIAS FROM ENVIRONMENT "DB2CRUD_DBALIAS"
+           IF WS-DB2-DBALIAS = SPACE
+               MOVE 'SAMPLE' TO WS-DB2-DBALIAS
+           END-IF
+
+           ACCEPT WS-DB2-USERID FROM ENVIRONMENT "DB2CRUD_USERID"
+           IF WS-DB2-USERID = SPACE
+               MOVE 'DB2INST1' TO WS-DB2-USERID
+           END-IF
+
+           ACCEPT WS-DB2-PSWD FROM ENVIRONMENT "DB2CRUD_PSWD"
+           IF WS-DB2-PSWD = SPACE
+               MOVE 'db2admin' TO WS-DB2-PSWD
+           END-IF
+          .
+       RESOLVE-CONNECT-CREDENTIALS-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-DB2 SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT TO TRUE
+           MOVE WS-DB2-DBALIAS TO LN-DBALIAS OF LN-MOD
+           MOVE WS-DB2-USERID  TO LN-USERID  OF LN-MOD
+           MOVE WS-DB2-PSWD    TO LN-PSWD    OF LN-MOD
+           CALL WS-DB2-CONN-PGM USING LN-MOD END-CALL
+          .
+       CONNECT-DB2-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DB2 SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT-RESET TO TRUE
+           CALL WS-DB2-CONN-PGM USING LN-MOD END-CALL
+
+           IF LN-SQLCODE OF LN-MOD NOT = ZERO
+               DISPLAY "DB2ONLN: DB2 DISCONNECT FAILED - SQLCODE "
+                   LN-SQLCODE OF LN-MOD
+               DISPLAY "DB2ONLN: " LN-MSG-1 OF LN-MOD
+           END-IF
+          .
+       DISCONNECT-DB2-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       MENU-LOOP SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY " "
+           DISPLAY "1 = ADD EMPLOYEE"
+           DISPLAY "2 = UPDATE EMPLOYEE"
+           DISPLAY "3 = DELETE EMPLOYEE"
+           DISPLAY "4 = INQUIRE EMPLOYEE"
+           DISPLAY "5 = ADD DEPARTMENT"
+           DISPLAY "6 = UPDATE DEPARTMENT"
+           DISPLAY "7 = DELETE DEPARTMENT"
+           DISPLAY "0 = EXIT"
+           DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+             WHEN '1'
+               PERFORM DO-ADD THRU DO-ADD-EXIT
+             WHEN '2'
+               PERFORM DO-UPDATE THRU DO-UPDATE-EXIT
+             WHEN '3'
+               PERFORM DO-DELETE THRU DO-DELETE-EXIT
+             WHEN '4'
+               PERFORM DO-INQUIRE THRU DO-INQUIRE-EXIT
+             WHEN '5'
+               PERFORM DO-DEPT-ADD THRU DO-DEPT-ADD-EXIT
+             WHEN '6'
+               PERFORM DO-DEPT-UPDATE THRU DO-DEPT-UPDATE-EXIT
+             WHEN '7'
+               PERFORM DO-DEPT-DELETE THRU DO-DEPT-DELETE-EXIT
+             WHEN '0'
+               SET WS-MENU-IS-DONE TO TRUE
+             WHEN OTHER
+               DISPLAY "DB2ONLN: INVALID SELECTION"
+           END-EVALUATE
+          .
+       MENU-LOOP-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       ACCEPT-EMP-FIELDS SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "ENTER EMPNO: " WITH NO ADVANCING
+           ACCEPT CPY-EMPNO
+           DISPLAY "ENTER FIRST NAME: " WITH NO ADVANCING
+           ACCEPT CPY-FIRSTNME
+           DISPLAY "ENTER MIDDLE INITIAL: " WITH NO ADVANCING
+           ACCEPT CPY-MIDINIT
+           DISPLAY "ENTER LAST NAME: " WITH NO ADVANCING
+           ACCEPT CPY-LASTNAME
+           DISPLAY "ENTER WORKDEPT: " WITH NO ADVANCING
+           ACCEPT CPY-WORKDEPT
+           DISPLAY "ENTER PHONENO: " WITH NO ADVANCING
+           ACCEPT CPY-PHONENO
+           DISPLAY "ENTER HIREDATE (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT CPY-HIREDATE
+           DISPLAY "ENTER JOB: " WITH NO ADVANCING
+           ACCEPT CPY-JOB
+           DISPLAY "ENTER EDLEVEL: " WITH NO ADVANCING
+           ACCEPT CPY-EDLEVEL
+           DISPLAY "ENTER SEX: " WITH NO ADVANCING
+           ACCEPT CPY-SEX
+           DISPLAY "ENTER BIRTHDATE (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT CPY-BIRTHDATE
+           DISPLAY "ENTER SALARY: " WITH NO ADVANCING
+           ACCEPT CPY-SALARY
+           DISPLAY "ENTER BONUS: " WITH NO ADVANCING
+           ACCEPT CPY-BONUS
+           DISPLAY "ENTER COMM: " WITH NO ADVANCING
+           ACCEPT CPY-COMM
+          .
+       ACCEPT-EMP-FIELDS-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-ADD SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-EMPLOYEE
+           SET CPY-REC-TRANSACTION TO TRUE
+           SET CPY-EMPLOYEE-ADD TO TRUE
+
+           PERFORM ACCEPT-EMP-FIELDS THRU ACCEPT-EMP-FIELDS-EXIT
+           PERFORM VALIDATE-EMP-FIELDS THRU VALIDATE-EMP-FIELDS-EXIT
+
+           IF WS-RECORD-INVALID
+               SET CPY-EMPLOYEE-FAIL TO TRUE
+               SET CPY-EMP-INVALID-DATA TO TRUE
+           ELSE
+               CALL WS-ADD-PGM
+                  USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+           END-IF
+
+           PERFORM DISPLAY-RESULT THRU DISPLAY-RESULT-EXIT
+          .
+       DO-ADD-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-UPDATE SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-EMPLOYEE
+           SET CPY-REC-TRANSACTION TO TRUE
+           SET CPY-EMPLOYEE-UPDATE TO TRUE
+
+           PERFORM ACCEPT-EMP-FIELDS THRU ACCEPT-EMP-FIELDS-EXIT
+           PERFORM VALIDATE-EMP-FIELDS THRU VALIDATE-EMP-FIELDS-EXIT
+
+           IF WS-RECORD-INVALID
+               SET CPY-EMPLOYEE-FAIL TO TRUE
+               SET CPY-EMP-INVALID-DATA TO TRUE
+           ELSE
+               CALL WS-UPDATE-PGM
+                  USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+           END-IF
+
+           PERFORM DISPLAY-RESULT THRU DISPLAY-RESULT-EXIT
+          .
+       DO-UPDATE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       VALIDATE-EMP-FIELDS SECTION.
+      *>------------------------------------------------------------------------
+      *>    same field-level edit checks DB2CRU1's VALIDATE-INPUT-RECORD
+      *>    runs on the batch path, applied here so a bad keystroke can't
+      *>    reach DB2INSRT/DB2UPDT from this entry point either
+           SET WS-RECORD-VALID TO TRUE
+
+           IF CPY-EDLEVEL NOT NUMERIC
+           OR CPY-SALARY  NOT NUMERIC
+           OR CPY-BONUS   NOT NUMERIC
+           OR CPY-COMM    NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+
+           MOVE CPY-HIREDATE TO WS-EDIT-DATE-IN
+           PERFORM VALIDATE-DATE-FIELD THRU VALIDATE-DATE-FIELD-EXIT
+           IF WS-EDIT-DATE-BAD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+
+           MOVE CPY-BIRTHDATE TO WS-EDIT-DATE-IN
+           PERFORM VALIDATE-DATE-FIELD THRU VALIDATE-DATE-FIELD-EXIT
+           IF WS-EDIT-DATE-BAD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+          .
+       VALIDATE-EMP-FIELDS-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       VALIDATE-DATE-FIELD SECTION.
+      *>------------------------------------------------------------------------
+      *>    expects WS-EDIT-DATE-IN in YYYY-MM-DD form, sets WS-EDIT-DATE-VALID
+           SET WS-EDIT-DATE-OK TO TRUE
+
+           IF WS-EDIT-DATE-IN(5:1) NOT = '-'
+           OR WS-EDIT-DATE-IN(8:1) NOT = '-'
+           OR WS-EDIT-DATE-IN(1:4) NOT NUMERIC
+           OR WS-EDIT-DATE-IN(6:2) NOT NUMERIC
+           OR WS-EDIT-DATE-IN(9:2) NOT NUMERIC
+               SET WS-EDIT-DATE-BAD TO TRUE
+           ELSE
+               MOVE WS-EDIT-DATE-IN(6:2) TO WS-EDIT-MM
+               MOVE WS-EDIT-DATE-IN(9:2) TO WS-EDIT-DD
+               IF WS-EDIT-MM < 1 OR WS-EDIT-MM > 12
+               OR WS-EDIT-DD < 1 OR WS-EDIT-DD > 31
+                   SET WS-EDIT-DATE-BAD TO TRUE
+               END-IF
+           END-IF
+          .
+       VALIDATE-DATE-FIELD-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-DELETE SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-EMPLOYEE
+           SET CPY-REC-TRANSACTION TO TRUE
+           SET CPY-EMPLOYEE-DELETE TO TRUE
+
+           DISPLAY "ENTER EMPNO: " WITH NO ADVANCING
+           ACCEPT CPY-EMPNO
+
+           CALL WS-DELETE-PGM
+              USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+
+           PERFORM DISPLAY-RESULT THRU DISPLAY-RESULT-EXIT
+          .
+       DO-DELETE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISPLAY-RESULT SECTION.
+      *>------------------------------------------------------------------------
+           EVALUATE TRUE
+             WHEN CPY-EMPLOYEE-SUCCESS
+               DISPLAY "DB2ONLN: TRANSACTION SUCCESSFUL"
+             WHEN CPY-EMP-NOT-FOUND
+               DISPLAY "DB2ONLN: EMPNO NOT ON FILE"
+             WHEN CPY-EMP-BAD-DEPT
+               DISPLAY "DB2ONLN: WORKDEPT NOT ON DEPARTMENT MASTER"
+             WHEN CPY-EMP-DUPLICATE
+               DISPLAY "DB2ONLN: EMPNO ALREADY ON FILE"
+             WHEN CPY-EMP-INVALID-DATA
+               DISPLAY "DB2ONLN: INVALID INPUT DATA"
+             WHEN OTHER
+               DISPLAY "DB2ONLN: TRANSACTION FAILED"
+           END-EVALUATE
+          .
+       DISPLAY-RESULT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       ACCEPT-DEPT-FIELDS SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "ENTER DEPTNO: " WITH NO ADVANCING
+           ACCEPT CPY-DEPTNO
+           DISPLAY "ENTER DEPTNAME: " WITH NO ADVANCING
+           ACCEPT CPY-DEPTNAME
+           DISPLAY "ENTER MGRNO: " WITH NO ADVANCING
+           ACCEPT CPY-MGRNO
+           DISPLAY "ENTER ADMRDEPT: " WITH NO ADVANCING
+           ACCEPT CPY-ADMRDEPT
+           DISPLAY "ENTER LOCATION: " WITH NO ADVANCING
+           ACCEPT CPY-LOCATION
+          .
+       ACCEPT-DEPT-FIELDS-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-DEPT-ADD SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-DEPARTMENT
+           SET CPY-DEPT-ADD TO TRUE
+
+           PERFORM ACCEPT-DEPT-FIELDS THRU ACCEPT-DEPT-FIELDS-EXIT
+
+           CALL WS-DEPT-PGM USING CPY-DEPARTMENT END-CALL
+
+           PERFORM DISPLAY-DEPT-RESULT THRU DISPLAY-DEPT-RESULT-EXIT
+          .
+       DO-DEPT-ADD-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-DEPT-UPDATE SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-DEPARTMENT
+           SET CPY-DEPT-UPDATE TO TRUE
+
+           PERFORM ACCEPT-DEPT-FIELDS THRU ACCEPT-DEPT-FIELDS-EXIT
+
+           CALL WS-DEPT-PGM USING CPY-DEPARTMENT END-CALL
+
+           PERFORM DISPLAY-DEPT-RESULT THRU DISPLAY-DEPT-RESULT-EXIT
+          .
+       DO-DEPT-UPDATE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-DEPT-DELETE SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE CPY-DEPARTMENT
+           SET CPY-DEPT-DELETE TO TRUE
+
+           DISPLAY "ENTER DEPTNO: " WITH NO ADVANCING
+           ACCEPT CPY-DEPTNO
+
+           CALL WS-DEPT-PGM USING CPY-DEPARTMENT END-CALL
+
+           PERFORM DISPLAY-DEPT-RESULT THRU DISPLAY-DEPT-RESULT-EXIT
+          .
+       DO-DEPT-DELETE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DISPLAY-DEPT-RESULT SECTION.
+      *>------------------------------------------------------------------------
+           EVALUATE TRUE
+             WHEN CPY-DEPT-SUCCESS
+               DISPLAY "DB2ONLN: DEPARTMENT TRANSACTION SUCCESSFUL"
+             WHEN CPY-DEPT-NOT-FOUND
+               DISPLAY "DB2ONLN: DEPTNO NOT ON FILE"
+             WHEN CPY-DEPT-DUPLICATE
+               DISPLAY "DB2ONLN: DEPTNO ALREADY ON FILE"
+             WHEN OTHER
+               DISPLAY "DB2ONLN: DEPARTMENT TRANSACTION FAILED"
+           END-EVALUATE
+          .
+       DISPLAY-DEPT-RESULT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       DO-INQUIRE SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE EMPLOYEE
+
+           DISPLAY "ENTER EMPNO: " WITH NO ADVANCING
+           ACCEPT EMP-EMPNO
+
+           PERFORM OPEN-CURSOR-EMPL-INQ THRU OPEN-CURSOR-EMPL-INQ-EXIT
+           PERFORM FETCH-CURSOR-EMPL-INQ THRU FETCH-CURSOR-EMPL-INQ-EXIT
+           PERFORM CLOSE-CURSOR-EMPL-INQ THRU CLOSE-CURSOR-EMPL-INQ-EXIT
+          .
+       DO-INQUIRE-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       OPEN-CURSOR-EMPL-INQ SECTION.
+      *>------------------------------------------------------------------------
+      *EXEC SQL
+      *OPEN CURSOR_EMPL_INQ
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 1 TO SQLDSIZE
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 6 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 2 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EMPNO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 2 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 26 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2ONLN: CURSOR_EMPL_INQ OPEN SQLCODE >> " SQLCODE
+          .
+       OPEN-CURSOR-EMPL-INQ-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       FETCH-CURSOR-EMPL-INQ SECTION.
+      *>------------------------------------------------------------------------
+      *EXEC SQL
+      *FETCH CURSOR_EMPL_INQ
+      *          INTO :EMP-FIRSTNME
+      *             , :EMP-MIDINIT
+      *             , :EMP-LASTNAME
+      *             , :EMP-WORKDEPT
+      *             , :EMP-PHONENO
+      *             , :EMP-HIREDATE
+      *             , :EMP-JOB
+      *             , :EMP-EDLEVEL
+      *             , :EMP-SEX
+      *             , :EMP-BIRTHDATE
+      *             , :EMP-SALARY
+      *             , :EMP-BONUS
+      *             , :EMP-COMM
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 1 TO SQL-STMT-ID
+           MOVE 13 TO SQLDSIZE
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgaloc" USING
+               BY VALUE SQLDA-ID
+                        SQLDSIZE
+                        SQL-STMT-ID
+                        0
+
+           MOVE 12 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 0 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-FIRSTNME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 1 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-MIDINIT
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 15 TO SQL-HOST-VAR-LENGTH
+           MOVE 448 TO SQL-DATA-TYPE
+           MOVE 2 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-LASTNAME
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 3 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-WORKDEPT
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 4 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 4 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-PHONENO
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 5 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-HIREDATE
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 8 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 6 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-JOB
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 2 TO SQL-HOST-VAR-LENGTH
+           MOVE 500 TO SQL-DATA-TYPE
+           MOVE 7 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-EDLEVEL
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 1 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 8 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-SEX
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 10 TO SQL-HOST-VAR-LENGTH
+           MOVE 452 TO SQL-DATA-TYPE
+           MOVE 9 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-BIRTHDATE
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 10 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-SALARY
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 11 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-BONUS
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 521 TO SQL-HOST-VAR-LENGTH
+           MOVE 484 TO SQL-DATA-TYPE
+           MOVE 12 TO SQLVAR-INDEX
+           MOVE 3 TO SQLDA-ID
+
+           CALL "sqlgstlv" USING
+            BY VALUE SQLDA-ID
+                     SQLVAR-INDEX
+                     SQL-DATA-TYPE
+                     SQL-HOST-VAR-LENGTH
+            BY REFERENCE EMP-COMM
+            OF
+            EMPLOYEE
+            BY VALUE 0
+                     0
+
+           MOVE 3 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 25 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2ONLN: INQUIRY FETCH SQLCODE : " SQLCODE
+
+           EVALUATE WS-SQL-STATUS
+             WHEN 0
+               DISPLAY "DB2ONLN: EMPNO      : " EMP-EMPNO
+               DISPLAY "DB2ONLN: FIRST NAME : " EMP-FIRSTNME-DAT
+               DISPLAY "DB2ONLN: MID INIT   : " EMP-MIDINIT
+               DISPLAY "DB2ONLN: LAST NAME  : " EMP-LASTNAME-DAT
+               DISPLAY "DB2ONLN: WORKDEPT   : " EMP-WORKDEPT
+               DISPLAY "DB2ONLN: PHONENO    : " EMP-PHONENO
+               DISPLAY "DB2ONLN: HIREDATE   : " EMP-HIREDATE
+               DISPLAY "DB2ONLN: JOB        : " EMP-JOB
+               DISPLAY "DB2ONLN: EDLEVEL    : " EMP-EDLEVEL
+               DISPLAY "DB2ONLN: SEX        : " EMP-SEX
+               DISPLAY "DB2ONLN: BIRTHDATE  : " EMP-BIRTHDATE
+               DISPLAY "DB2ONLN: SALARY     : " EMP-SALARY
+               DISPLAY "DB2ONLN: BONUS      : " EMP-BONUS
+               DISPLAY "DB2ONLN: COMM       : " EMP-COMM
+
+             WHEN 100
+               DISPLAY "DB2ONLN: EMPNO NOT ON FILE"
+
+             WHEN OTHER
+               DISPLAY "DB2ONLN: INQUIRY FAILED"
+           END-EVALUATE
+          .
+       FETCH-CURSOR-EMPL-INQ-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CLOSE-CURSOR-EMPL-INQ SECTION.
+      *>------------------------------------------------------------------------
+      *EXEC SQL
+      *CLOSE CURSOR_EMPL_INQ
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 1 TO SQL-SECTIONUMBER
+           MOVE 20 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           DISPLAY "DB2ONLN: CURSOR_EMPL_INQ CLOSE SQLCODE >> " SQLCODE
+          .
+       CLOSE-CURSOR-EMPL-INQ-EXIT.
+          EXIT.
+
+       END PROGRAM DB2ONLN.

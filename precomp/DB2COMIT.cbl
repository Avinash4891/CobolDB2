@@ -0,0 +1,112 @@
+      *>************************************************************************
+      *>  SAMPLE DB2 COMMIT PROGRAM
+      *>************************************************************************
+
+      *>************************************************************************
+      *> Program:      DB2COMIT.sqb
+      *>
+      *> Purpose:      DB2 COMMIT Module
+      *>
+      *> Author:       AVINASH KUMAR
+      *>
+      *> Date-Written: 2021.03.01
+      *>
+      *>
+      *>               Implemented features:
+      *>               - COMMIT pending DB2 work for the batch CRUD driver
+      *>               - called once per configured commit interval instead
+      *>                 of letting every ADD/UPDATE/DELETE commit on its own
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.03.01 Avinash Kumar
+      *>            - FIRST VERSION.
+      *>************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2COMIT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  SQL-CALL-TYPE pic 9(4) comp-5.
+       01  SQL-SECTIONUMBER pic 9(4) comp-5.
+       01  SQL-INPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQL-OUTPUT-SQLDA-ID pic 9(4) comp-5.
+       01  SQLA-PROGRAM-ID.
+           05 SQL-PART1 pic 9(4) COMP-5 value 172.
+           05 SQL-PART2 pic X(6) value "AEAVAI".
+           05 SQL-PART3 pic X(24) value "TCxzODEl01111 2         ".
+           05 SQL-PART4 pic 9(4) COMP-5 value 8.
+           05 SQL-PART5 pic X(8) value "DB2INST1".
+           05 SQL-PART6 pic X(120) value LOW-VALUES.
+           05 SQL-PART7 pic 9(4) COMP-5 value 8.
+           05 SQL-PART8 pic X(8) value "DB2COMIT".
+           05 SQL-PART9 pic X(120) value LOW-VALUES.
+
+      *> SQL communication area
+       COPY "sqlca.cpy".
+
+      *> SQL status
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+
+       PROCEDURE DIVISION.
+
+      *>------------------------------------------------------------------------
+       MAIN-DB2COMIT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2COMIT: INSIDE DB2 COMMIT MODULE"
+
+           PERFORM SQL-COMMIT THRU SQL-COMMIT-EXIT
+
+           DISPLAY "DB2COMIT: EXITING DB2 COMMIT MODULE"
+
+           GOBACK
+
+          .
+       MAIN-DB2COMIT-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-COMMIT SECTION.
+      *>------------------------------------------------------------------------
+
+
+      *EXEC SQL
+      *COMMIT
+      *     END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 0 TO SQL-SECTIONUMBER
+           MOVE 21 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2COMIT: COMMIT SQLCODE : "
+           SQLCODE
+
+          .
+       SQL-COMMIT-EXIT.
+          EXIT.
+
+       END PROGRAM DB2COMIT.

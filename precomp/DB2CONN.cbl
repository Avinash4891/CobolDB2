@@ -107,7 +107,17 @@
       *>------------------------------------------------------------------------
            DISPLAY "DB2CONN: INSIDE DB2 CONNECTION MODULE"
 
-           PERFORM CONNECT THRU CONNECT-EX
+           EVALUATE TRUE
+             WHEN V-LN-FNC-CONNECT
+               PERFORM CONNECT THRU CONNECT-EX
+             WHEN V-LN-FNC-CONNECT-RESET
+               PERFORM CONNECT-RESET THRU CONNECT-RESET-EX
+             WHEN OTHER
+               DISPLAY "DB2CONN: UNKNOWN LN-FNC - " LN-FNC OF LN-MOD
+               MOVE -1 TO LN-SQLCODE OF LN-MOD
+               MOVE "DB2CONN: UNRECOGNIZED LN-FNC REQUEST"
+                 TO LN-MSG-1 OF LN-MOD
+           END-EVALUATE
 
            DISPLAY "DB2CONN: EXITING DB2 CONNECTION MODULE"
            GOBACK
@@ -225,7 +235,79 @@
           DISPLAY "DB2CONN: CONN REQUEST RESPONSE SQLCODE : "
            SQLCODE
 
+          PERFORM MOVE-SQLCA-TO-LN-OUTPUT
+             THRU MOVE-SQLCA-TO-LN-OUTPUT-EXIT
+
           .
        SQL-CONNECT-EX.
           EXIT.
+
+      *>------------------------------------------------------------------------
+       MOVE-SQLCA-TO-LN-OUTPUT SECTION.
+      *>------------------------------------------------------------------------
+      *>    hands the caller back what DB2 actually said instead of
+      *>    leaving LN-OUTPUT blank on every call
+           MOVE SQLCODE       TO LN-SQLCODE  OF LN-MOD
+           MOVE SQLSTATE      TO LN-SQLSTATE OF LN-MOD
+           MOVE SQLERRMC      TO LN-MSG-1    OF LN-MOD
+           MOVE SQLERRP       TO LN-MSG-2    OF LN-MOD
+
+           EVALUATE TRUE
+             WHEN SQL-STATUS-OK
+               MOVE "REQUEST SUCCESSFUL" TO LN-MSG-3 OF LN-MOD
+             WHEN OTHER
+               MOVE "REQUEST FAILED - SEE SQLCODE/SQLSTATE"
+                 TO LN-MSG-3 OF LN-MOD
+           END-EVALUATE
+           MOVE SPACES TO LN-MSG-4 OF LN-MOD
+           .
+       MOVE-SQLCA-TO-LN-OUTPUT-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       CONNECT-RESET SECTION.
+      *>------------------------------------------------------------------------
+           PERFORM SQL-CONNECT-RESET
+          .
+       CONNECT-RESET-EX.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       SQL-CONNECT-RESET SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CONN: DISCONNECTING FROM CURRENT CONNECTION"
+
+
+      *EXEC SQL
+      *CONNECT RESET
+      *    END-EXEC
+           CALL "sqlgstrt" USING
+              BY CONTENT SQLA-PROGRAM-ID
+              BY VALUE 0
+              BY REFERENCE SQLCA
+
+           MOVE 0 TO SQL-OUTPUT-SQLDA-ID
+           MOVE 0 TO SQL-INPUT-SQLDA-ID
+           MOVE 6 TO SQL-SECTIONUMBER
+           MOVE 30 TO SQL-CALL-TYPE
+
+           CALL "sqlgcall" USING
+            BY VALUE SQL-CALL-TYPE
+                     SQL-SECTIONUMBER
+                     SQL-INPUT-SQLDA-ID
+                     SQL-OUTPUT-SQLDA-ID
+                     0
+
+           CALL "sqlgstop" USING
+            BY VALUE 0
+
+           MOVE SQLCODE TO WS-SQL-STATUS
+
+           DISPLAY "DB2CONN: DISCONNECT RESPONSE SQLCODE : " SQLCODE
+
+           PERFORM MOVE-SQLCA-TO-LN-OUTPUT
+              THRU MOVE-SQLCA-TO-LN-OUTPUT-EXIT
+          .
+       SQL-CONNECT-RESET-EX.
+          EXIT.
        END PROGRAM DB2CONN.

@@ -29,14 +29,34 @@
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT EMPLOYEE-FILE ASSIGN TO 'input.txt'
+        SELECT EMPLOYEE-FILE ASSIGN TO WS-INPUT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EMP-FILE-STATUS.
+
+        SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILE-NAME
         ORGANIZATION IS LINE SEQUENTIAL.
 
+        SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
          COPY "EMPDB2CO.cpy".
 
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJ-IMAGE             PIC X(114).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 REJ-REASON-CODE       PIC X(4).
+           05 FILLER                PIC X(1)  VALUE SPACE.
+           05 REJ-REASON-TEXT       PIC X(40).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECNO       PIC 9(7).
+
        WORKING-STORAGE SECTION.
 
          COPY "LNMOD1.cpy".
@@ -51,6 +71,89 @@
            88 WS-EOF              VALUE 'Y'.
            88 WS-NOT-EOF          VALUE 'N'.
 
+        01 WS-TRAILER-STATUS     PIC X VALUE 'N'.
+           88 WS-TRAILER-FOUND     VALUE 'Y'.
+
+        01 WS-RECON-STATUS       PIC X VALUE 'N'.
+           88 WS-RECON-BREAK       VALUE 'Y'.
+
+        01 WS-RUN-DATE           PIC X(8).
+
+        01 WS-EXPECTED-COUNTS.
+           05 WS-EXP-TOTAL       PIC 9(7) VALUE 0.
+           05 WS-EXP-ADD         PIC 9(7) VALUE 0.
+           05 WS-EXP-UPDATE      PIC 9(7) VALUE 0.
+           05 WS-EXP-DELETE      PIC 9(7) VALUE 0.
+           05 WS-EXP-SELECT      PIC 9(7) VALUE 0.
+
+        01 WS-OUTCOME-COUNTS.
+           05 WS-SUCCESS-COUNT   PIC 9(7) VALUE 0.
+           05 WS-FAIL-COUNT      PIC 9(7) VALUE 0.
+           05 WS-REJECT-COUNT    PIC 9(7) VALUE 0.
+
+        01 WS-ACTUAL-COUNTS.
+           05 WS-ACT-TOTAL       PIC 9(7) VALUE 0.
+           05 WS-ACT-ADD         PIC 9(7) VALUE 0.
+           05 WS-ACT-UPDATE      PIC 9(7) VALUE 0.
+           05 WS-ACT-DELETE      PIC 9(7) VALUE 0.
+           05 WS-ACT-SELECT      PIC 9(7) VALUE 0.
+
+        01 WS-RECORD-VALID-SW    PIC X VALUE 'Y'.
+           88 WS-RECORD-VALID       VALUE 'Y'.
+           88 WS-RECORD-INVALID     VALUE 'N'.
+
+        01 WS-EDIT-DATE-IN       PIC X(10).
+        01 WS-EDIT-DATE-VALID    PIC X VALUE 'Y'.
+           88 WS-EDIT-DATE-OK       VALUE 'Y'.
+           88 WS-EDIT-DATE-BAD      VALUE 'N'.
+        01 WS-EDIT-MM            PIC 9(2).
+        01 WS-EDIT-DD            PIC 9(2).
+
+        01 WS-CKPT-FILE-STATUS   PIC XX.
+           88 WS-CKPT-FILE-FOUND     VALUE '00'.
+
+        01 WS-EMP-FILE-STATUS    PIC XX.
+           88 WS-EMP-FILE-OK         VALUE '00'.
+           88 WS-EMP-FILE-AT-END     VALUE '10'.
+
+        01 WS-RECNO              PIC 9(7) VALUE 0.
+        01 WS-RESTART-COUNT      PIC 9(7) VALUE 0.
+
+      *> runtime-overridable file names - default to the original
+      *> hardcoded names when the environment variables are not set
+        01 WS-INPUT-FILE-NAME    PIC X(100) VALUE 'input.txt'.
+        01 WS-REJECT-FILE-NAME   PIC X(100) VALUE 'reject.txt'.
+
+      *> commit frequency - default of 1 preserves the original
+      *> commit-per-record behaviour when not overridden
+        01 WS-COMMIT-PGM         PIC X(8) VALUE 'DB2COMIT'.
+        01 WS-COMMIT-INTERVAL    PIC 9(4) VALUE 1.
+        01 WS-SINCE-COMMIT       PIC 9(4) VALUE 0.
+        01 WS-COMMIT-SW          PIC X VALUE 'N'.
+           88 WS-COMMIT-NOW         VALUE 'Y'.
+           88 WS-COMMIT-HOLD        VALUE 'N'.
+        01 WS-COMMIT-INTERVAL-IN PIC X(4).
+
+      *> DB2 connect credentials - default to the original hardcoded
+      *> SAMPLE/DB2INST1/db2admin values when not overridden
+        01 WS-DB2-DBALIAS        PIC X(9)  VALUE 'SAMPLE'.
+        01 WS-DB2-USERID         PIC X(20) VALUE 'DB2INST1'.
+        01 WS-DB2-PSWD           PIC X(20) VALUE 'db2admin'.
+
+      *> in-memory table of EMPNOs already seen on an ADD/UPDATE/DELETE
+      *> transaction this run, used to catch duplicate/conflicting
+      *> transactions for the same EMPNO within a single batch run
+        01 WS-SEEN-EMPNO-COUNT   PIC 9(5) VALUE 0.
+        01 WS-SEEN-EMPNO-MAX     PIC 9(5) VALUE 10000.
+        01 WS-SEEN-EMPNO-TAB.
+           05 WS-SEEN-EMPNO          PIC X(6)
+              OCCURS 10000 TIMES
+              INDEXED BY WS-SEEN-IDX.
+
+        01 WS-DUP-EMPNO-SW       PIC X VALUE 'N'.
+           88 WS-DUP-EMPNO-FOUND     VALUE 'Y'.
+           88 WS-DUP-EMPNO-NONE      VALUE 'N'.
+
        PROCEDURE DIVISION.
 
       *>------------------------------------------------------------------------
@@ -58,17 +161,64 @@
       *>------------------------------------------------------------------------
            DISPLAY "DB2CRUD: INSIDE DB2CRUD MODULE"
 
+           PERFORM RESOLVE-FILE-NAMES THRU RESOLVE-FILE-NAMES-EXIT.
+
            OPEN INPUT EMPLOYEE-FILE.
+           IF NOT WS-EMP-FILE-OK
+               DISPLAY "DB2CRUD: UNABLE TO OPEN " WS-INPUT-FILE-NAME
+                   " - FILE STATUS " WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE.
            SET WS-NOT-EOF TO TRUE.
 
-      *>   PERFORM CONNECT-DB2 THRU CONNECT-DB2-EXIT.
+           PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT.
+
+           PERFORM CONNECT-DB2 THRU CONNECT-DB2-EXIT.
+
+           IF LN-SQLCODE OF LN-MOD NOT = ZERO
+               DISPLAY "DB2CRUD: DB2 CONNECT FAILED - SQLCODE "
+                   LN-SQLCODE OF LN-MOD
+               DISPLAY "DB2CRUD: " LN-MSG-1 OF LN-MOD
+               CLOSE EMPLOYEE-FILE REJECT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
+           PERFORM READ-HEADER-RECORD THRU READ-HEADER-RECORD-EXIT
 
             PERFORM PROCESS-INPUT-FILE
                THRU PROCESS-INPUT-FILE-EXIT
-               UNTIL WS-EOF
+               UNTIL WS-EOF OR WS-TRAILER-FOUND
+
+           IF NOT WS-TRAILER-FOUND
+               DISPLAY "DB2CRUD: *** NO TRAILER RECORD FOUND ***"
+               SET WS-RECON-BREAK TO TRUE
+           END-IF
+
+           IF NOT WS-RECON-BREAK
+               PERFORM RESET-CHECKPOINT THRU RESET-CHECKPOINT-EXIT
+           END-IF
 
             CLOSE EMPLOYEE-FILE
+            CLOSE REJECT-FILE
+
+           IF WS-SINCE-COMMIT > 0
+               PERFORM FLUSH-COMMIT THRU FLUSH-COMMIT-EXIT
+           END-IF
+
+           PERFORM DISCONNECT-DB2 THRU DISCONNECT-DB2-EXIT
+
+           PERFORM PRINT-SUMMARY-REPORT THRU PRINT-SUMMARY-REPORT-EXIT
+
+      *>    reflect a failed transaction or a reconciliation break in
+      *>    the job's condition code instead of always returning 0,
+      *>    so a scheduler can tell a clean run from one with failures
+           IF WS-FAIL-COUNT > 0 OR WS-RECON-BREAK
+               MOVE 8 TO RETURN-CODE
+           END-IF
 
            DISPLAY "DB2CRUD: EXITING DB2CRUD MODULE"
 
@@ -79,18 +229,142 @@
       *>------------------------------------------------------------------------
 
       *>------------------------------------------------------------------------
-      *>--- CONNECT-DB2 SECTION.
+       READ-HEADER-RECORD SECTION.
       *>------------------------------------------------------------------------
-
-      *>---      INITIALIZE LN-MOD
-      *>---      MOVE "SAMPLE"   TO LN-DBALIAS OF LN-MOD
-      *>---      MOVE "DB2INST1" TO LN-USERID  OF LN-MOD
-      *>---      MOVE "db2admin" TO LN-PSWD    OF LN-MOD
-      *>---     CALL WS-DB2-CONN-PGM USING LN-MOD END-CALL.
+           INITIALIZE CPY-EMPLOYEE
+           READ EMPLOYEE-FILE INTO CPY-EMPLOYEE
+           AT END
+               DISPLAY "DB2CRUD: INPUT FILE IS EMPTY - NO HEADER RECORD"
+               SET WS-EOF TO TRUE
+           NOT AT END
+               IF CPY-REC-HEADER
+                   MOVE CPY-HDR-RUN-DATE TO WS-RUN-DATE
+                   DISPLAY "DB2CRUD: BATCH RUN DATE " WS-RUN-DATE
+               ELSE
+                   DISPLAY "DB2CRUD: *** FIRST RECORD NOT A HEADER ***"
+                   SET WS-RECON-BREAK TO TRUE
+                   PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
+               END-IF
+           END-READ.
 
       *>------------------------------------------------------------------------          .
-      *>--- CONNECT-DB2-EXIT.
-      *>---    EXIT.
+       READ-HEADER-RECORD-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       PRINT-SUMMARY-REPORT SECTION.
+      *>------------------------------------------------------------------------
+           DISPLAY "DB2CRUD: ============ RUN SUMMARY ============"
+           DISPLAY "DB2CRUD: ADDS PROCESSED      : " WS-ACT-ADD
+           DISPLAY "DB2CRUD: UPDATES PROCESSED   : " WS-ACT-UPDATE
+           DISPLAY "DB2CRUD: DELETES PROCESSED   : " WS-ACT-DELETE
+           DISPLAY "DB2CRUD: SELECTS PROCESSED   : " WS-ACT-SELECT
+           DISPLAY "DB2CRUD: TOTAL TRANSACTIONS  : " WS-ACT-TOTAL
+           DISPLAY "DB2CRUD: -------------------------------------"
+           DISPLAY "DB2CRUD: SUCCESSFUL          : " WS-SUCCESS-COUNT
+           DISPLAY "DB2CRUD: FAILED              : " WS-FAIL-COUNT
+           DISPLAY "DB2CRUD: REJECTED            : " WS-REJECT-COUNT
+           DISPLAY "DB2CRUD: ======================================="
+           .
+       PRINT-SUMMARY-REPORT-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       RESOLVE-FILE-NAMES SECTION.
+      *>------------------------------------------------------------------------
+      *>    lets a run override the batch file names without a recompile -
+      *>    falls back to the original hardcoded names when unset
+           ACCEPT WS-INPUT-FILE-NAME
+              FROM ENVIRONMENT "DB2CRUD_INPUT_FILE"
+           IF WS-INPUT-FILE-NAME = SPACE
+               MOVE 'input.txt' TO WS-INPUT-FILE-NAME
+           END-IF
+
+           ACCEPT WS-REJECT-FILE-NAME
+              FROM ENVIRONMENT "DB2CRUD_REJECT_FILE"
+           IF WS-REJECT-FILE-NAME = SPACE
+               MOVE 'reject.txt' TO WS-REJECT-FILE-NAME
+           END-IF
+
+           ACCEPT WS-COMMIT-INTERVAL-IN
+              FROM ENVIRONMENT "DB2CRUD_COMMIT_INTERVAL"
+           IF WS-COMMIT-INTERVAL-IN IS NUMERIC
+           AND WS-COMMIT-INTERVAL-IN > 0
+               MOVE WS-COMMIT-INTERVAL-IN TO WS-COMMIT-INTERVAL
+           END-IF
+
+      *>    DB2 connect credentials - falls back to the original
+      *>    hardcoded SAMPLE/DB2INST1/db2admin values when unset
+           ACCEPT WS-DB2-DBALIAS FROM ENVIRONMENT "DB2CRUD_DBALIAS"
+           IF WS-DB2-DBALIAS = SPACE
+               MOVE 'SAMPLE' TO WS-DB2-DBALIAS
+           END-IF
+
+           ACCEPT WS-DB2-USERID FROM ENVIRONMENT "DB2CRUD_USERID"
+           IF WS-DB2-USERID = SPACE
+               MOVE 'DB2INST1' TO WS-DB2-USERID
+           END-IF
+
+           ACCEPT WS-DB2-PSWD FROM ENVIRONMENT "DB2CRUD_PSWD"
+           IF WS-DB2-PSWD = SPACE
+               MOVE 'db2admin' TO WS-DB2-PSWD
+           END-IF
+
+           DISPLAY "DB2CRUD: INPUT FILE  = " WS-INPUT-FILE-NAME
+           DISPLAY "DB2CRUD: REJECT FILE = " WS-REJECT-FILE-NAME
+           DISPLAY "DB2CRUD: COMMIT INTERVAL = " WS-COMMIT-INTERVAL
+           DISPLAY "DB2CRUD: DB2 ALIAS = " WS-DB2-DBALIAS
+           DISPLAY "DB2CRUD: DB2 USERID = " WS-DB2-USERID
+           .
+       RESOLVE-FILE-NAMES-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       CONNECT-DB2 SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT TO TRUE
+           MOVE WS-DB2-DBALIAS TO LN-DBALIAS OF LN-MOD
+           MOVE WS-DB2-USERID  TO LN-USERID  OF LN-MOD
+           MOVE WS-DB2-PSWD    TO LN-PSWD    OF LN-MOD
+           CALL WS-DB2-CONN-PGM USING LN-MOD END-CALL
+          .
+       CONNECT-DB2-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       DISCONNECT-DB2 SECTION.
+      *>------------------------------------------------------------------------
+           INITIALIZE LN-MOD
+           SET V-LN-FNC-CONNECT-RESET TO TRUE
+           CALL WS-DB2-CONN-PGM USING LN-MOD END-CALL
+
+           IF LN-SQLCODE OF LN-MOD NOT = ZERO
+               DISPLAY "DB2CRUD: DB2 DISCONNECT FAILED - SQLCODE "
+                   LN-SQLCODE OF LN-MOD
+               DISPLAY "DB2CRUD: " LN-MSG-1 OF LN-MOD
+           END-IF
+          .
+       DISCONNECT-DB2-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       FLUSH-COMMIT SECTION.
+      *>------------------------------------------------------------------------
+      *>    commits whatever is left pending under the interval when the
+      *>    file runs out before a full interval's worth has accumulated
+           DISPLAY "DB2CRUD: FLUSHING " WS-SINCE-COMMIT
+               " TRANSACTION(S) PENDING COMMIT"
+           CALL WS-COMMIT-PGM END-CALL
+           MOVE 0 TO WS-SINCE-COMMIT
+           .
+       FLUSH-COMMIT-EXIT.
+          EXIT.
       *>------------------------------------------------------------------------
 
       *>------------------------------------------------------------------------
@@ -101,7 +375,21 @@
            AT END
                SET WS-EOF TO TRUE
            NOT AT END
-               PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
+               IF NOT WS-EMP-FILE-OK
+                   DISPLAY "DB2CRUD: *** READ ERROR - FILE STATUS "
+                       WS-EMP-FILE-STATUS " ***"
+                   SET WS-RECON-BREAK TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   EVALUATE TRUE
+                     WHEN CPY-REC-TRAILER
+                       PERFORM VERIFY-TRAILER-TOTALS
+                          THRU VERIFY-TRAILER-TOTALS-EXIT
+                       SET WS-TRAILER-FOUND TO TRUE
+                     WHEN OTHER
+                       PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
+                   END-EVALUATE
+               END-IF
            END-READ.
 
       *>------------------------------------------------------------------------          .
@@ -109,25 +397,321 @@
           EXIT.
       *>------------------------------------------------------------------------
 
+      *>------------------------------------------------------------------------
+       VERIFY-TRAILER-TOTALS SECTION.
+      *>------------------------------------------------------------------------
+           MOVE CPY-TRL-TOTAL-COUNT  TO WS-EXP-TOTAL
+           MOVE CPY-TRL-ADD-COUNT    TO WS-EXP-ADD
+           MOVE CPY-TRL-UPDATE-COUNT TO WS-EXP-UPDATE
+           MOVE CPY-TRL-DELETE-COUNT TO WS-EXP-DELETE
+           MOVE CPY-TRL-SELECT-COUNT TO WS-EXP-SELECT
+
+           IF WS-ACT-TOTAL  NOT = WS-EXP-TOTAL  OR
+              WS-ACT-ADD    NOT = WS-EXP-ADD    OR
+              WS-ACT-UPDATE NOT = WS-EXP-UPDATE OR
+              WS-ACT-DELETE NOT = WS-EXP-DELETE OR
+              WS-ACT-SELECT NOT = WS-EXP-SELECT
+               DISPLAY "DB2CRUD: *** TRAILER RECONCILIATION BREAK ***"
+               DISPLAY "DB2CRUD: EXPECTED TOTAL/ADD/UPD/DEL/SEL = "
+                   WS-EXP-TOTAL " " WS-EXP-ADD " "
+                   WS-EXP-UPDATE " " WS-EXP-DELETE " " WS-EXP-SELECT
+               DISPLAY "DB2CRUD: ACTUAL   TOTAL/ADD/UPD/DEL/SEL = "
+                   WS-ACT-TOTAL " " WS-ACT-ADD " "
+                   WS-ACT-UPDATE " " WS-ACT-DELETE " " WS-ACT-SELECT
+               SET WS-RECON-BREAK TO TRUE
+           ELSE
+               DISPLAY "DB2CRUD: TRAILER RECONCILIATION OK - "
+                   WS-ACT-TOTAL " TRANSACTIONS"
+           END-IF
+           .
+       VERIFY-TRAILER-TOTALS-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
       *>------------------------------------------------------------------------
        PROCESS-RECORD SECTION.
       *>------------------------------------------------------------------------
+           ADD 1 TO WS-ACT-TOTAL
+           ADD 1 TO WS-RECNO
+
+           IF WS-RECNO <= WS-RESTART-COUNT
+               DISPLAY "DB2CRUD: SKIPPING RECORD " WS-RECNO
+                   " - ALREADY PROCESSED BEFORE RESTART"
+               PERFORM TALLY-SKIP-RECORD THRU TALLY-SKIP-RECORD-EXIT
+           ELSE
+
+           PERFORM VALIDATE-INPUT-RECORD THRU VALIDATE-INPUT-RECORD-EXIT
+
+           IF WS-RECORD-INVALID
+               DISPLAY "DB2CRUD: EDIT VALIDATION FAILED FOR EMPNO "
+                   CPY-EMPNO
+               MOVE "R007" TO REJ-REASON-CODE
+               MOVE "FAILED FIELD-LEVEL EDIT VALIDATION"
+                 TO REJ-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD THRU WRITE-REJECT-RECORD-EXIT
+           ELSE
+
+           PERFORM CHECK-DUPLICATE-EMPNO THRU CHECK-DUPLICATE-EMPNO-EXIT
+
+           IF WS-DUP-EMPNO-FOUND
+               DISPLAY "DB2CRUD: DUPLICATE/CONFLICTING EMPNO "
+                   CPY-EMPNO " SEEN EARLIER IN THIS RUN"
+               MOVE "R008" TO REJ-REASON-CODE
+               MOVE "DUPLICATE/CONFLICTING EMPNO WITHIN THIS RUN"
+                 TO REJ-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD THRU WRITE-REJECT-RECORD-EXIT
+           ELSE
            EVALUATE TRUE
              WHEN CPY-EMPLOYEE-ADD
-               CALL WS-ADD-PGM    USING CPY-EMPLOYEE END-CALL
+               ADD 1 TO WS-ACT-ADD
+               PERFORM DETERMINE-COMMIT-NOW
+                  THRU DETERMINE-COMMIT-NOW-EXIT
+               CALL WS-ADD-PGM
+                  USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+               PERFORM TALLY-OUTCOME THRU TALLY-OUTCOME-EXIT
              WHEN CPY-EMPLOYEE-UPDATE
-               CALL WS-UPDATE-PGM USING CPY-EMPLOYEE END-CALL
+               ADD 1 TO WS-ACT-UPDATE
+               PERFORM DETERMINE-COMMIT-NOW
+                  THRU DETERMINE-COMMIT-NOW-EXIT
+               CALL WS-UPDATE-PGM
+                  USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+               PERFORM TALLY-OUTCOME THRU TALLY-OUTCOME-EXIT
              WHEN CPY-EMPLOYEE-DELETE
-               CALL WS-DELETE-PGM USING CPY-EMPLOYEE END-CALL
+               ADD 1 TO WS-ACT-DELETE
+               PERFORM DETERMINE-COMMIT-NOW
+                  THRU DETERMINE-COMMIT-NOW-EXIT
+               CALL WS-DELETE-PGM
+                  USING CPY-EMPLOYEE WS-COMMIT-SW END-CALL
+               PERFORM TALLY-OUTCOME THRU TALLY-OUTCOME-EXIT
              WHEN CPY-EMPLOYEE-SELECT
-             DISPLAY "OPERATION NOT SUPPORTED CURRENTLY"
+               ADD 1 TO WS-ACT-SELECT
+               DISPLAY "OPERATION NOT SUPPORTED CURRENTLY"
+               MOVE "R005" TO REJ-REASON-CODE
+               MOVE "SELECT NOT SUPPORTED VIA BATCH CRUD DRIVER"
+                 TO REJ-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD THRU WRITE-REJECT-RECORD-EXIT
              WHEN OTHER
                DISPLAY "NOT A VALID OPERATION"
+               MOVE "R006" TO REJ-REASON-CODE
+               MOVE "NOT A VALID OPERATION CODE"
+                 TO REJ-REASON-TEXT
+               PERFORM WRITE-REJECT-RECORD THRU WRITE-REJECT-RECORD-EXIT
            END-EVALUATE
+           END-IF
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+
+           END-IF
            .
       *>------------------------------------------------------------------------          .
        PROCESS-RECORD-EXIT.
           EXIT.
       *>------------------------------------------------------------------------
 
+      *>------------------------------------------------------------------------
+       CHECK-DUPLICATE-EMPNO SECTION.
+      *>------------------------------------------------------------------------
+      *>    ADD/UPDATE/DELETE all mutate the same row, so a second
+      *>    transaction for an EMPNO already seen earlier in this run is
+      *>    a duplicate/conflicting transaction rather than a fresh one -
+      *>    SELECT is read-only and is rejected separately already, so
+      *>    it is not tracked here.
+           SET WS-DUP-EMPNO-NONE TO TRUE
+
+           IF CPY-EMPLOYEE-ADD OR CPY-EMPLOYEE-UPDATE
+           OR CPY-EMPLOYEE-DELETE
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                  UNTIL WS-SEEN-IDX > WS-SEEN-EMPNO-COUNT
+                   IF WS-SEEN-EMPNO (WS-SEEN-IDX) = CPY-EMPNO
+                       SET WS-DUP-EMPNO-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+
+               IF WS-DUP-EMPNO-NONE
+               AND WS-SEEN-EMPNO-COUNT < WS-SEEN-EMPNO-MAX
+                   ADD 1 TO WS-SEEN-EMPNO-COUNT
+                   MOVE CPY-EMPNO TO WS-SEEN-EMPNO (WS-SEEN-EMPNO-COUNT)
+               END-IF
+           END-IF
+          .
+       CHECK-DUPLICATE-EMPNO-EXIT.
+          EXIT.
+
+      *>------------------------------------------------------------------------
+       VALIDATE-INPUT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+      *>    DELETE/SELECT transactions only carry EMPNO, so only ADD and
+      *>    UPDATE transactions have fields worth edit-checking here.
+           SET WS-RECORD-VALID TO TRUE
+
+           IF CPY-EMPLOYEE-ADD OR CPY-EMPLOYEE-UPDATE
+               IF CPY-EDLEVEL NOT NUMERIC
+               OR CPY-SALARY  NOT NUMERIC
+               OR CPY-BONUS   NOT NUMERIC
+               OR CPY-COMM    NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+               END-IF
+
+               MOVE CPY-HIREDATE TO WS-EDIT-DATE-IN
+               PERFORM VALIDATE-DATE-FIELD THRU VALIDATE-DATE-FIELD-EXIT
+               IF WS-EDIT-DATE-BAD
+                   SET WS-RECORD-INVALID TO TRUE
+               END-IF
+
+               MOVE CPY-BIRTHDATE TO WS-EDIT-DATE-IN
+               PERFORM VALIDATE-DATE-FIELD THRU VALIDATE-DATE-FIELD-EXIT
+               IF WS-EDIT-DATE-BAD
+                   SET WS-RECORD-INVALID TO TRUE
+               END-IF
+           END-IF
+           .
+       VALIDATE-INPUT-RECORD-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       VALIDATE-DATE-FIELD SECTION.
+      *>------------------------------------------------------------------------
+      *>    expects WS-EDIT-DATE-IN in YYYY-MM-DD form, sets WS-EDIT-DATE-VALID
+           SET WS-EDIT-DATE-OK TO TRUE
+
+           IF WS-EDIT-DATE-IN(5:1) NOT = '-'
+           OR WS-EDIT-DATE-IN(8:1) NOT = '-'
+           OR WS-EDIT-DATE-IN(1:4) NOT NUMERIC
+           OR WS-EDIT-DATE-IN(6:2) NOT NUMERIC
+           OR WS-EDIT-DATE-IN(9:2) NOT NUMERIC
+               SET WS-EDIT-DATE-BAD TO TRUE
+           ELSE
+               MOVE WS-EDIT-DATE-IN(6:2) TO WS-EDIT-MM
+               MOVE WS-EDIT-DATE-IN(9:2) TO WS-EDIT-DD
+               IF WS-EDIT-MM < 1 OR WS-EDIT-MM > 12
+               OR WS-EDIT-DD < 1 OR WS-EDIT-DD > 31
+                   SET WS-EDIT-DATE-BAD TO TRUE
+               END-IF
+           END-IF
+           .
+       VALIDATE-DATE-FIELD-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       DETERMINE-COMMIT-NOW SECTION.
+      *>------------------------------------------------------------------------
+      *>    commits every WS-COMMIT-INTERVAL transactions instead of after
+      *>    every single one - a value of 1 keeps the original behaviour
+           ADD 1 TO WS-SINCE-COMMIT
+           IF WS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+               SET WS-COMMIT-NOW TO TRUE
+               MOVE 0 TO WS-SINCE-COMMIT
+           ELSE
+               SET WS-COMMIT-HOLD TO TRUE
+           END-IF
+           .
+       DETERMINE-COMMIT-NOW-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       TALLY-OUTCOME SECTION.
+      *>------------------------------------------------------------------------
+           EVALUATE TRUE
+             WHEN CPY-EMPLOYEE-SUCCESS
+               ADD 1 TO WS-SUCCESS-COUNT
+             WHEN CPY-EMPLOYEE-FAIL
+               ADD 1 TO WS-FAIL-COUNT
+           END-EVALUATE
+           .
+       TALLY-OUTCOME-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       TALLY-SKIP-RECORD SECTION.
+      *>------------------------------------------------------------------------
+      *>    the record was already run to completion in the interrupted
+      *>    prior attempt - count it against the right bucket without
+      *>    calling DB2 again, but still record its EMPNO as seen so a
+      *>    later record in this same run that duplicates it is caught
+           PERFORM CHECK-DUPLICATE-EMPNO THRU CHECK-DUPLICATE-EMPNO-EXIT
+
+           EVALUATE TRUE
+             WHEN CPY-EMPLOYEE-ADD
+               ADD 1 TO WS-ACT-ADD
+             WHEN CPY-EMPLOYEE-UPDATE
+               ADD 1 TO WS-ACT-UPDATE
+             WHEN CPY-EMPLOYEE-DELETE
+               ADD 1 TO WS-ACT-DELETE
+             WHEN CPY-EMPLOYEE-SELECT
+               ADD 1 TO WS-ACT-SELECT
+           END-EVALUATE
+           ADD 1 TO WS-SUCCESS-COUNT
+           .
+       TALLY-SKIP-RECORD-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       READ-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+           MOVE 0 TO WS-RESTART-COUNT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-FOUND
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CKPT-LAST-RECNO TO WS-RESTART-COUNT
+                   IF WS-RESTART-COUNT > 0
+                       DISPLAY "DB2CRUD: RESTARTING AFTER RECORD "
+                           WS-RESTART-COUNT
+                   END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       READ-CHECKPOINT-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       WRITE-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+      *>    re-written after every transaction so a mid-run failure can
+      *>    restart just past the last record actually attempted
+           MOVE WS-RECNO TO CKPT-LAST-RECNO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       WRITE-CHECKPOINT-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       RESET-CHECKPOINT SECTION.
+      *>------------------------------------------------------------------------
+      *>    clean run finished end-to-end - clear the checkpoint so the
+      *>    next run starts from the beginning of a fresh input file
+           MOVE 0 TO CKPT-LAST-RECNO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       RESET-CHECKPOINT-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
+      *>------------------------------------------------------------------------
+       WRITE-REJECT-RECORD SECTION.
+      *>------------------------------------------------------------------------
+           MOVE CPY-EMPLOYEE TO REJ-IMAGE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+       WRITE-REJECT-RECORD-EXIT.
+          EXIT.
+      *>------------------------------------------------------------------------
+
        END PROGRAM DB2CRU1.

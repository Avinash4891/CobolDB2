@@ -0,0 +1,35 @@
+      *>************************************************************************
+      *> Program:      CPYDEPT.cpy
+      *>
+      *> Usage:        Shared DEPARTMENT transaction record layout. COPY this
+      *>               into the LINKAGE SECTION of DB2DEPT and into any caller
+      *>               that maintains or inquires on department master data,
+      *>               the same way EMPDB2CO.cpy is shared across the EMPLOYEE
+      *>               CRUD programs.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2026.08.08 Avinash Kumar
+      *>            - first version, added with the DEPARTMENT master program.
+      *>************************************************************************
+
+       01 CPY-DEPARTMENT.
+         05 CPY-DEPT-OPERATION         PIC X(1).
+            88 CPY-DEPT-ADD                VALUE 'A'.
+            88 CPY-DEPT-UPDATE             VALUE 'U'.
+            88 CPY-DEPT-DELETE             VALUE 'D'.
+            88 CPY-DEPT-SELECT             VALUE 'S'.
+         05 CPY-DEPT-STATUS            PIC X(1).
+            88 CPY-DEPT-SUCCESS            VALUE 'S'.
+            88 CPY-DEPT-FAIL               VALUE 'F'.
+         05 CPY-DEPT-REASON            PIC X(1).
+            88 CPY-DEPT-ALL-DONE           VALUE '0'.
+            88 CPY-DEPT-ERROR              VALUE '9'.
+            88 CPY-DEPT-NOT-FOUND          VALUE '4'.
+            88 CPY-DEPT-DUPLICATE          VALUE '8'.
+         05 CPY-DEPTNO                 PIC X(3).
+         05 CPY-DEPTNAME               PIC X(36).
+         05 CPY-MGRNO                  PIC X(6).
+         05 CPY-ADMRDEPT               PIC X(3).
+         05 CPY-LOCATION               PIC X(16).

@@ -0,0 +1,64 @@
+      *>************************************************************************
+      *> Program:      EMPDB2CO.cpy
+      *>
+      *> Usage:        Shared EMPLOYEE transaction record layout. COPY this
+      *>               into the FD of the batch transaction file and into the
+      *>               LINKAGE SECTION of every CRUD subprogram so the record
+      *>               image is identical on both sides of the CALL.
+      *>
+      *>************************************************************************
+      *> Date       Name / Change description
+      *> ========== ============================================================
+      *> 2021.03.01 Avinash Kumar
+      *>            - first version.
+      *>************************************************************************
+
+       01 CPY-EMPLOYEE.
+         05 CPY-REC-TYPE               PIC X(2).
+            88 CPY-REC-HEADER              VALUE 'HD'.
+            88 CPY-REC-TRAILER             VALUE 'TR'.
+            88 CPY-REC-TRANSACTION          VALUE 'TX'.
+         05 CPY-EMP-OPERATION          PIC X(1).
+            88 CPY-EMPLOYEE-ADD            VALUE 'A'.
+            88 CPY-EMPLOYEE-UPDATE         VALUE 'U'.
+            88 CPY-EMPLOYEE-DELETE         VALUE 'D'.
+            88 CPY-EMPLOYEE-SELECT         VALUE 'S'.
+         05 CPY-EMP-STATUS             PIC X(1).
+            88 CPY-EMPLOYEE-SUCCESS        VALUE 'S'.
+            88 CPY-EMPLOYEE-FAIL           VALUE 'F'.
+         05 CPY-EMP-REASON             PIC X(1).
+            88 CPY-EMP-ALL-DONE            VALUE '0'.
+            88 CPY-EMP-ERROR               VALUE '9'.
+            88 CPY-EMP-NOT-FOUND           VALUE '4'.
+            88 CPY-EMP-DUPLICATE           VALUE '8'.
+            88 CPY-EMP-BAD-DEPT            VALUE '5'.
+            88 CPY-EMP-INVALID-DATA        VALUE '6'.
+         05 CPY-EMPNO                  PIC X(6).
+         05 CPY-FIRSTNME               PIC X(12).
+         05 CPY-MIDINIT                PIC X(1).
+         05 CPY-LASTNAME               PIC X(15).
+         05 CPY-WORKDEPT               PIC X(3).
+         05 CPY-PHONENO                PIC X(4).
+         05 CPY-HIREDATE                PIC X(10).
+         05 CPY-JOB                    PIC X(8).
+         05 CPY-EDLEVEL                PIC 9(2).
+         05 CPY-SEX                    PIC X(1).
+         05 CPY-BIRTHDATE              PIC X(10).
+         05 CPY-SALARY                 PIC 9(7)V9(2).
+         05 CPY-BONUS                  PIC 9(7)V9(2).
+         05 CPY-COMM                   PIC 9(7)V9(2).
+         05 CPY-HIREDATE-TO            PIC X(10).
+
+       01 CPY-HEADER-RECORD REDEFINES CPY-EMPLOYEE.
+         05 CPY-HDR-REC-TYPE           PIC X(2).
+         05 CPY-HDR-RUN-DATE           PIC X(8).
+         05 FILLER                     PIC X(104).
+
+       01 CPY-TRAILER-RECORD REDEFINES CPY-EMPLOYEE.
+         05 CPY-TRL-REC-TYPE           PIC X(2).
+         05 CPY-TRL-TOTAL-COUNT        PIC 9(7).
+         05 CPY-TRL-ADD-COUNT          PIC 9(7).
+         05 CPY-TRL-UPDATE-COUNT       PIC 9(7).
+         05 CPY-TRL-DELETE-COUNT       PIC 9(7).
+         05 CPY-TRL-SELECT-COUNT       PIC 9(7).
+         05 FILLER                     PIC X(77).
